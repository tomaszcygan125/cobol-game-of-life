@@ -0,0 +1,428 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02113.
+      ******************************************************************
+      *
+      * THIS PROGRAM IS A ROUTINE TO Z02102 (0208)
+      * IT MAINTAINS THE SHAPE CATALOG (SHAPE_TABLE2/SHAPE_TABLE3/
+      * SHAPE_TABLE3_NAME) DIRECTLY FROM THE TERMINAL, SO A NEW OR
+      * CHANGED SHAPE IS IMMEDIATELY AVAILABLE TO THE LIVE GAME (Z0211)
+      * WITHOUT HAVING TO EDIT E1DQ0010 AND RERUN THE Z02094 BATCH LOAD
+      * 1. ADD A NEW SHAPE, OR REPLACE AN EXISTING ONE OF THE SAME NAME
+      * 2. DELETE A SHAPE
+      *
+      * THE ONLINE GRID IS CAPPED AT 20x20 (CT-MAX-GRID-SIZE) - A
+      * SCREEN ONLY HAS SO MANY LINES TO KEY PATTERN ROWS INTO. SHAPES
+      * BIGGER THAN THAT STILL HAVE TO GO THROUGH THE E1DQ0010 BATCH
+      * LOAD, WHICH SUPPORTS UP TO 100x100
+      *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * CONSTANTS
+       01 CT-CONTSTANT.
+           05 CT-MAX-GRID-SIZE            PIC S9(4) COMP VALUE 20.
+      * SWITCHES
+       01 SW-SWITCHES.
+           05 SW-SHAPE-FOUND                       PIC X.
+               88 SO-SHAPE-EXISTS                  VALUE 'Y'.
+               88 SO-SHAPE-DONT-EXISTS              VALUE 'N'.
+           05 SW-IF-INPUT-DATA-IS-VALID            PIC X.
+               88 SO-VALID-INPUT-DATA              VALUE 'Y'.
+               88 SO-INVALID-INPUT-DATA            VALUE 'N'.
+      * COMMAREA
+           COPY ZZEC0220.
+
+      **********************************
+      *      DB2 ERROR HANDLING VARIABLES*
+      **********************************
+       01 WS-DB2-ERROR.
+           10 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           10 WS-SQLERRMC                   PIC X(70).
+           10 WS-SQLCODE-FORMAT             PIC -(5).
+           10 SW-ST-IDENTIFICATOR           PIC X(4).
+               88 SO-2120-PARA              VALUE '2120'.
+               88 SO-2131-PARA              VALUE '2131'.
+               88 SO-2132-PARA              VALUE '2132'.
+               88 SO-2140-PARA              VALUE '2140'.
+               88 SO-2150-PARA              VALUE '2150'.
+               88 SO-2161-PARA              VALUE '2161'.
+               88 SO-2162-PARA              VALUE '2162'.
+               88 SO-2240-PARA              VALUE '2240'.
+
+      * PROGRAM VARIABLES
+       01 PROGRAM-VARIABLES.
+           05 WS-SHAPE-ID          PIC S9(9) COMP.
+           05 WS-ITER              PIC S9(4) COMP.
+           05 WS-ITER2             PIC S9(4) COMP.
+
+      * SQLCA AND DCLGENS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE SHAPER   END-EXEC.
+           EXEC SQL INCLUDE Z2EC0211 END-EXEC.
+           EXEC SQL INCLUDE Z3EC0211 END-EXEC.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(506).
+      *****************************************************************
+      *                   PROCEDURE DIVISION
+      *****************************************************************
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 3000-FINAL
+           .
+      *****************************************************************
+      *                      1000-INIT
+      *****************************************************************
+       1000-INIT.
+           MOVE DFHCOMMAREA TO WS-ZZEC0220
+           SET ZZEC0220-O-RC-OTHER-ERROR TO TRUE
+           MOVE 'UNKNOWN ERROR' TO ZZEC0220-O-ERROR-MESSAGE
+           .
+      ******************************************************************
+      *                       2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+           EVALUATE TRUE
+            WHEN ZZEC0220-M-MAINTAIN-SHAPE
+                 PERFORM 2100-MAINTAIN-SHAPE
+            WHEN ZZEC0220-M-DELETE-SHAPE
+                 PERFORM 2200-DELETE-SHAPE
+            WHEN OTHER
+                 SET ZZEC0220-O-RC-INVALID-INPUT TO TRUE
+                 MOVE 'INVALID MODE' TO ZZEC0220-O-ERROR-MESSAGE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                   2100-MAINTAIN-SHAPE
+      * ADDS A NEW SHAPE, OR - IF THE NAME IS ALREADY IN THE CATALOG -
+      * REPLACES ITS CELLS, SO THE SAME SCREEN ACTION SERVES BOTH ADD
+      * AND EDIT
+      ******************************************************************
+       2100-MAINTAIN-SHAPE.
+           PERFORM 2110-VALIDATE-MAINTAIN-INPUT
+           IF SO-VALID-INPUT-DATA THEN
+              PERFORM 2120-LOOKUP-SHAPE-BY-NAME
+              IF SO-SHAPE-EXISTS THEN
+                 PERFORM 2130-DELETE-OLD-SHAPE-CELLS
+                 SET ZZEC0220-O-RC-SUCCESS-UPDATED TO TRUE
+              ELSE
+                 PERFORM 2140-GENERATE-NEW-SHAPE-ID
+                 PERFORM 2150-INSERT-SHAPE-NAME-ROW
+                 SET ZZEC0220-O-RC-SUCCESS-ADDED TO TRUE
+              END-IF
+              PERFORM 2160-DIGITIZE-SHAPE-CELLS
+              MOVE ' ' TO ZZEC0220-O-ERROR-MESSAGE
+           ELSE
+              SET ZZEC0220-O-RC-INVALID-INPUT TO TRUE
+              MOVE 'SHAPE NAME REQUIRED, WIDTH/HEIGHT 1 THRU 20' TO
+                 ZZEC0220-O-ERROR-MESSAGE
+           END-IF
+           .
+      ******************************************************************
+      *                2110-VALIDATE-MAINTAIN-INPUT
+      ******************************************************************
+       2110-VALIDATE-MAINTAIN-INPUT.
+           SET SO-VALID-INPUT-DATA TO TRUE
+
+           IF ZZEC0220-I-SHAPE-NAME = SPACE OR LOW-VALUES THEN
+              SET SO-INVALID-INPUT-DATA TO TRUE
+           END-IF
+
+           IF ZZEC0220-I-WIDTH = ZERO OR
+              ZZEC0220-I-WIDTH > CT-MAX-GRID-SIZE THEN
+              SET SO-INVALID-INPUT-DATA TO TRUE
+           END-IF
+
+           IF ZZEC0220-I-HEIGHT = ZERO OR
+              ZZEC0220-I-HEIGHT > CT-MAX-GRID-SIZE THEN
+              SET SO-INVALID-INPUT-DATA TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                2120-LOOKUP-SHAPE-BY-NAME
+      * A SHAPE'S SHAPE_TABLE3.SHAPE_ID/SHAPE_TABLE2.SHAPE_ID ARE THE
+      * SAME VALUE AS ITS SHAPE_TABLE3_NAME.SHAPE_NAME_ID - SEE Z0211'S
+      * 7300-CHECK-IF-SHAPE-EXIST, WHICH RELIES ON THE SAME MAPPING
+      ******************************************************************
+       2120-LOOKUP-SHAPE-BY-NAME.
+           MOVE ZZEC0220-I-SHAPE-NAME TO
+              SHAPE-NAME OF DCLSHAPE-TABLE3-NAME
+
+           EXEC SQL
+           SELECT SHAPE_NAME_ID
+           INTO :SHAPE-NAME-ID OF DCLSHAPE-TABLE3-NAME
+           FROM SHAPE_TABLE3_NAME
+           WHERE SHAPE_NAME = :SHAPE-NAME OF DCLSHAPE-TABLE3-NAME
+           FETCH FIRST ROW ONLY
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+              WHEN SO-SQLCODE-NORMAL
+                 SET SO-SHAPE-EXISTS TO TRUE
+                 MOVE SHAPE-NAME-ID OF DCLSHAPE-TABLE3-NAME
+                    TO WS-SHAPE-ID
+              WHEN SO-SQLCODE-NOT-FOUND
+                 SET SO-SHAPE-DONT-EXISTS TO TRUE
+              WHEN OTHER
+                 SET SO-2120-PARA TO TRUE
+                 PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2130-DELETE-OLD-SHAPE-CELLS
+      * THE SHAPE_TABLE3_NAME ROW (AND SO ITS ID) IS LEFT IN PLACE -
+      * ONLY THE CATALOG/CELL ROWS ARE REPLACED
+      ******************************************************************
+       2130-DELETE-OLD-SHAPE-CELLS.
+           PERFORM 2131-DELETE-SHAPE-TABLE2-CELLS
+           PERFORM 2132-DELETE-SHAPE-TABLE3-CELLS
+           .
+      ******************************************************************
+      *                2131-DELETE-SHAPE-TABLE2-CELLS
+      ******************************************************************
+       2131-DELETE-SHAPE-TABLE2-CELLS.
+           MOVE WS-SHAPE-ID TO SHAPE-ID OF DCLSHAPE-TABLE2
+           EXEC SQL
+           DELETE FROM SHAPE_TABLE2
+           WHERE SHAPE_ID = :SHAPE-ID OF DCLSHAPE-TABLE2
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2131-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                2132-DELETE-SHAPE-TABLE3-CELLS
+      ******************************************************************
+       2132-DELETE-SHAPE-TABLE3-CELLS.
+           MOVE WS-SHAPE-ID TO SHAPE-ID OF DCLSHAPE-TABLE3
+           EXEC SQL
+           DELETE FROM SHAPE_TABLE3
+           WHERE SHAPE_ID = :SHAPE-ID OF DCLSHAPE-TABLE3
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2132-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                2140-GENERATE-NEW-SHAPE-ID
+      ******************************************************************
+       2140-GENERATE-NEW-SHAPE-ID.
+      * SHAPE_TABLE3_NAME IS THE TABLE THAT ALWAYS GETS A ROW FOR A NEW
+      * SHAPE, EVEN WHEN THE SHAPE HAS NO LIVE CELLS AND SO NEVER GAINS
+      * A SHAPE_TABLE2/SHAPE_TABLE3 ROW - GENERATING THE ID FROM THAT
+      * TABLE KEEPS SHAPE_TABLE3_NAME.SHAPE_NAME_ID ALWAYS UNIQUE (SEE
+      * 2120-LOOKUP-SHAPE-BY-NAME'S COMMENT ON THE SHAPE_ID/SHAPE_NAME_ID
+      * MAPPING THIS RELIES ON)
+           EXEC SQL
+           SELECT COALESCE(MAX(SHAPE_NAME_ID), 0) + 1
+           INTO :WS-SHAPE-ID
+           FROM SHAPE_TABLE3_NAME
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2140-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                2150-INSERT-SHAPE-NAME-ROW
+      ******************************************************************
+       2150-INSERT-SHAPE-NAME-ROW.
+           MOVE ZZEC0220-I-SHAPE-NAME TO
+              SHAPE-NAME OF DCLSHAPE-TABLE3-NAME
+           MOVE WS-SHAPE-ID TO SHAPE-NAME-ID OF DCLSHAPE-TABLE3-NAME
+
+           EXEC SQL
+           INSERT INTO SHAPE_TABLE3_NAME (SHAPE_NAME, SHAPE_NAME_ID)
+           VALUES
+             (:SHAPE-NAME OF DCLSHAPE-TABLE3-NAME,
+              :SHAPE-NAME-ID OF DCLSHAPE-TABLE3-NAME)
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2150-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                2160-DIGITIZE-SHAPE-CELLS
+      * OUTSIDE LOOP GOES THRU THE ROWS (Y), INSIDE LOOP GOES THRU THE
+      * COLUMNS (X) - SAME LAYOUT Z02094'S 2300-GET-DATA-AND-WRITE USES
+      * WHEN DIGITIZING A SHAPE BLOCK FROM THE BATCH INPUT FILE
+      ******************************************************************
+       2160-DIGITIZE-SHAPE-CELLS.
+           PERFORM VARYING WS-ITER FROM 1 BY 1
+           UNTIL WS-ITER > ZZEC0220-I-HEIGHT
+
+              PERFORM VARYING WS-ITER2 FROM 1 BY 1
+              UNTIL WS-ITER2 > ZZEC0220-I-WIDTH
+
+                 IF ZZEC0220-I-ROW(WS-ITER)(WS-ITER2:1) = 'X' OR 'x'
+                 THEN
+                    MOVE WS-ITER2 TO POSITION-X OF DCLSHAPE-TABLE2
+                    MOVE WS-ITER  TO POSITION-Y OF DCLSHAPE-TABLE2
+                    PERFORM 2161-WRITE-SHAPE-TABLE2-CELL
+                    PERFORM 2162-WRITE-SHAPE-TABLE3-CELL
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+      ******************************************************************
+      *                2161-WRITE-SHAPE-TABLE2-CELL
+      ******************************************************************
+       2161-WRITE-SHAPE-TABLE2-CELL.
+           MOVE WS-SHAPE-ID TO SHAPE-ID OF DCLSHAPE-TABLE2
+           MOVE ZZEC0220-I-SHAPE-NAME TO SHAPE-NAME OF DCLSHAPE-TABLE2
+
+           EXEC SQL
+           INSERT INTO
+           SHAPE_TABLE2(SHAPE_ID, SHAPE_NAME, POSITION_X, POSITION_Y)
+           VALUES(
+           :SHAPE-ID OF DCLSHAPE-TABLE2,
+           :SHAPE-NAME OF DCLSHAPE-TABLE2,
+           :POSITION-X OF DCLSHAPE-TABLE2,
+           :POSITION-Y OF DCLSHAPE-TABLE2)
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2161-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                2162-WRITE-SHAPE-TABLE3-CELL
+      ******************************************************************
+       2162-WRITE-SHAPE-TABLE3-CELL.
+           MOVE WS-SHAPE-ID TO SHAPE-ID OF DCLSHAPE-TABLE3
+           MOVE POSITION-X OF DCLSHAPE-TABLE2 TO
+              POSITION-X OF DCLSHAPE-TABLE3
+           MOVE POSITION-Y OF DCLSHAPE-TABLE2 TO
+              POSITION-Y OF DCLSHAPE-TABLE3
+
+           EXEC SQL
+           INSERT INTO
+           SHAPE_TABLE3(SHAPE_ID, POSITION_X, POSITION_Y)
+           VALUES(
+           :SHAPE-ID OF DCLSHAPE-TABLE3,
+           :POSITION-X OF DCLSHAPE-TABLE3,
+           :POSITION-Y OF DCLSHAPE-TABLE3)
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2162-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                   2200-DELETE-SHAPE
+      ******************************************************************
+       2200-DELETE-SHAPE.
+           IF ZZEC0220-I-SHAPE-NAME = SPACE OR LOW-VALUES THEN
+              SET ZZEC0220-O-RC-INVALID-INPUT TO TRUE
+              MOVE 'SHAPE NAME REQUIRED' TO ZZEC0220-O-ERROR-MESSAGE
+           ELSE
+              PERFORM 2120-LOOKUP-SHAPE-BY-NAME
+              IF SO-SHAPE-EXISTS THEN
+                 PERFORM 2131-DELETE-SHAPE-TABLE2-CELLS
+                 PERFORM 2132-DELETE-SHAPE-TABLE3-CELLS
+                 PERFORM 2240-DELETE-SHAPE-NAME-ROW
+                 SET ZZEC0220-O-RC-SUCCESS-DELETED TO TRUE
+                 MOVE ' ' TO ZZEC0220-O-ERROR-MESSAGE
+              ELSE
+                 SET ZZEC0220-O-RC-SHAPE-NOT-FOUND TO TRUE
+                 MOVE 'NO SUCH SHAPE' TO ZZEC0220-O-ERROR-MESSAGE
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                2240-DELETE-SHAPE-NAME-ROW
+      ******************************************************************
+       2240-DELETE-SHAPE-NAME-ROW.
+           MOVE WS-SHAPE-ID TO SHAPE-NAME-ID OF DCLSHAPE-TABLE3-NAME
+           EXEC SQL
+           DELETE FROM SHAPE_TABLE3_NAME
+           WHERE SHAPE_NAME_ID = :SHAPE-NAME-ID OF DCLSHAPE-TABLE3-NAME
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2240-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                 3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           MOVE WS-ZZEC0220 TO DFHCOMMAREA
+           EXEC CICS
+           RETURN
+           END-EXEC
+           .
+      ******************************************************************
+      *                 3500-DB2-ERROR-FINAL
+      ******************************************************************
+       3500-DB2-ERROR-FINAL.
+           MOVE WS-ZZEC0220 TO DFHCOMMAREA
+           EXEC CICS
+           RETURN
+           END-EXEC
+           .
+      ******************************************************************
+      *                    9000-DB2-ERROR
+      ******************************************************************
+       9000-DB2-ERROR.
+           DISPLAY 'DB2 ERROR'
+           MOVE      SW-SQLCODE TO WS-SQLCODE-FORMAT
+           DISPLAY 'SQLCODE '      WS-SQLCODE-FORMAT
+           DISPLAY 'SQLERRMC '     SQLERRMC
+           DISPLAY 'ST. IDENTIFICATOR ' SW-ST-IDENTIFICATOR
+
+           SET ZZEC0220-O-RC-DB2-ERROR TO TRUE
+
+           STRING ' DB2 ERROR IN STATMENT '
+           SW-ST-IDENTIFICATOR
+           DELIMITED BY SIZE
+           INTO ZZEC0220-O-ERROR-MESSAGE
+           END-STRING
+
+           PERFORM 9100-ROLLBACK
+           PERFORM 3500-DB2-ERROR-FINAL
+           .
+      ******************************************************************
+      *                    9100-ROLLBACK
+      ******************************************************************
+       9100-ROLLBACK.
+           EXEC CICS
+           SYNCPOINT ROLLBACK
+           END-EXEC
+           .
