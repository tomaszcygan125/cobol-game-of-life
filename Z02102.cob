@@ -0,0 +1,292 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. Z02102.
+******************************************************************
+*
+*       PROGRAM ALLOW USER TO MAINTAIN THE SHAPE CATALOG
+* PROGRAM PERFORM THE TASK BELOW:
+*  1. ADD A NEW SHAPE, OR REPLACE THE CELLS OF AN EXISTING ONE
+*  2. DELETE A SHAPE FROM THE CATALOG
+*
+*  TO ALLOW ALL OF THAT PROGRAM WILL CALL ROUTINE NAMED
+*   Z02113
+*
+*
+*
+*                      CHANGE LOG
+******************************************************************
+*
+*
+*
+*
+******************************************************************
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+     COPY DFHAID.
+     COPY ZZMP0220.
+* SWITCHES
+ 01 SW-SWITCHES.
+     05 SW-WHAT-SEND-TYPE        PIC X.
+          88 SO-SEND-WHOLE-MAP   VALUE 'M'.
+          88 SO-SEND-ONLY-DATA   VALUE 'D'.
+     05 SW-USER-CHOICE           PIC X.
+          88 SO-MAINTAIN-A-SHAPE    VALUE '1'.
+          88 SO-DELETE-A-SHAPE      VALUE '2'.
+ 01 CT-MAPFAIL-MESSAGE   PIC X(25)
+                                VALUE 'YOU NEED TO MAKE A CHOICE'.
+ 01 CT-3100-ERROR-MESSAGE   PIC X(16) VALUE '3100-FINAL-ERROR'.
+ 01 CT-INVALID-CHOICE-MESSAGE PIC X(23) VALUE
+                                    'THERE IS NO SUCH CHOICE'.
+ 01 CT-END-FINAL-MESSAGE  PIC X(16) VALUE ' END OF PROGRAM '.
+ 01 WS-ITER4                 PIC S9(4) COMP.
+* COMMAREA
+     COPY ZZEC0220.
+ LINKAGE SECTION.
+ 01 DFHCOMMAREA PIC X(506).
+***************************************************************
+*                 PROCEDURE DIVISION
+***************************************************************
+
+ PROCEDURE DIVISION USING DFHCOMMAREA.
+     PERFORM 2000-PROCESS
+     PERFORM 3000-FINAL
+     .
+***************************************************************
+*                    1010-FIRST-TIME-RUN
+*  INITILIZING THE MAP AND SENDING IT TO THE USER
+***************************************************************
+ 1010-FIRST-TIME-RUN.
+     MOVE LOW-VALUES TO MP0220O
+     SET SO-SEND-WHOLE-MAP TO TRUE
+     PERFORM 2100-SEND-THE-MAP
+     .
+***************************************************************
+*                      1015-IGNORE
+***************************************************************
+ 1015-IGNORE.
+     EXEC CICS
+     IGNORE CONDITION ERROR
+     END-EXEC
+     .
+ 2000-PROCESS.
+     IF EIBCALEN = 0 THEN
+          PERFORM 1010-FIRST-TIME-RUN
+          PERFORM 1015-IGNORE
+          EXEC CICS
+          RETURN TRANSID('0208') COMMAREA(WS-ZZEC0220)
+          END-EXEC
+     ELSE
+       MOVE DFHCOMMAREA TO WS-ZZEC0220
+
+       EVALUATE EIBAID
+
+* IF USER PRESSED ENTER WE WILL TAKE DATA HE PROVIDED
+* AND BESED ON THAT PROGRAM WILL DO SOME ACTION
+         WHEN DFHENTER
+
+            PERFORM 2300-DATA-FROM-USER
+
+* EVALUATE THRU USER CHOICES
+
+            EVALUATE TRUE
+                WHEN SO-MAINTAIN-A-SHAPE
+
+                  PERFORM 2320-MAINTAIN-THE-SHAPE
+
+                WHEN SO-DELETE-A-SHAPE
+
+                  PERFORM 2330-DELETE-THE-SHAPE
+
+                WHEN OTHER
+
+                  PERFORM 2350-INVALID-CHOICE
+
+              END-EVALUATE
+         WHEN DFHPF1
+
+            PERFORM 2050-CLEAR-THE-SCREEN
+
+         WHEN DFHPF3
+* END OF TRANSACTION
+            PERFORM 3000-FINAL
+         WHEN OTHER
+
+* USER PRESSED KEY THAT DON'T HAVE ANY ACTION
+            MOVE 'NO-ACITON KEY' TO MSGO
+            SET SO-SEND-ONLY-DATA  TO TRUE
+            PERFORM 2100-SEND-THE-MAP
+
+       END-EVALUATE
+     END-IF
+
+     MOVE WS-ZZEC0220 TO DFHCOMMAREA
+
+     EXEC CICS
+     RETURN TRANSID('0208') COMMAREA(DFHCOMMAREA)
+     END-EXEC
+     .
+***************************************************************
+*                2050-CLEAR-THE-SCREEN
+***************************************************************
+ 2050-CLEAR-THE-SCREEN.
+     MOVE    LOW-VALUES              TO MP0220O
+     SET     SO-SEND-WHOLE-MAP       TO TRUE
+     PERFORM 2100-SEND-THE-MAP
+     .
+***************************************************************
+*                2100-SEND-THE-MAP
+***************************************************************
+ 2100-SEND-THE-MAP.
+     EVALUATE TRUE
+     WHEN SO-SEND-WHOLE-MAP
+        EXEC CICS
+        SEND MAP('MP0220') MAPSET('MP0220')
+        FROM(MP0220O)
+        ERASE
+        END-EXEC
+     WHEN SO-SEND-ONLY-DATA
+        EXEC CICS
+        SEND MAP('MP0220') MAPSET('MP0220')
+        FROM(MP0220O)
+        DATAONLY
+        FREEKB
+        ERASEAUP
+        END-EXEC
+     WHEN OTHER
+        MOVE 'ERROR IN MAP SEND' TO MSGO
+        SET SO-SEND-ONLY-DATA TO TRUE
+        PERFORM 2100-SEND-THE-MAP
+     END-EVALUATE
+     PERFORM 2200-CHECK-EIBRESP
+     .
+***************************************************************
+*                  2200-CHECK-EIBRESP
+***************************************************************
+ 2200-CHECK-EIBRESP.
+     EVALUATE EIBRESP
+       WHEN DFHRESP(NORMAL)
+       WHEN DFHRESP(EOC)
+            CONTINUE
+       WHEN DFHRESP(MAPFAIL)
+            MOVE CT-MAPFAIL-MESSAGE TO MSGO
+            SET SO-SEND-ONLY-DATA   TO TRUE
+            PERFORM 2100-SEND-THE-MAP
+       WHEN OTHER
+            DISPLAY 'TSOUS02 OTHER ERROR'
+            PERFORM 3100-FINAL-WITH-ERROR
+     END-EVALUATE
+     .
+***************************************************************
+*                   2300-DATA-FROM-USER
+***************************************************************
+ 2300-DATA-FROM-USER.
+     MOVE LOW-VALUES TO MP0220I
+     EXEC CICS
+     RECEIVE MAP('MP0220') MAPSET('MP0220')
+     INTO(MP0220I)
+     NOHANDLE
+     END-EXEC
+     PERFORM 2200-CHECK-EIBRESP
+     MOVE ACTIONO TO SW-USER-CHOICE
+     .
+******************************************************************
+*                2310-MOVE-SCREEN-TO-COMMAREA
+* THE SAME SCREEN FIELDS ARE USED FOR BOTH MODES - NAMEI IS ALWAYS
+* NEEDED, WIDTHI/HEIGHTI/ROWI ARE ONLY LOOKED AT BY Z02113 WHEN
+* ZZEC0220-M-MAINTAIN-SHAPE IS SET
+******************************************************************
+ 2310-MOVE-SCREEN-TO-COMMAREA.
+     INSPECT NAMEI REPLACING ALL '_' BY ' '
+     MOVE NAMEI TO ZZEC0220-I-SHAPE-NAME
+
+     INSPECT WIDTHI REPLACING ALL '_' BY ' '
+     INSPECT HEIGHTI REPLACING ALL '_' BY ' '
+
+     IF WIDTHI IS NUMERIC THEN
+        MOVE WIDTHI TO ZZEC0220-I-WIDTH
+     END-IF
+
+     IF HEIGHTI IS NUMERIC THEN
+        MOVE HEIGHTI TO ZZEC0220-I-HEIGHT
+     END-IF
+
+     PERFORM VARYING WS-ITER4 FROM 1 BY 1 UNTIL WS-ITER4 > 20
+        MOVE ROWI(WS-ITER4) TO ZZEC0220-I-ROW(WS-ITER4)
+     END-PERFORM
+     .
+******************************************************************
+*                   2320-MAINTAIN-THE-SHAPE
+*
+******************************************************************
+ 2320-MAINTAIN-THE-SHAPE.
+     PERFORM 2310-MOVE-SCREEN-TO-COMMAREA
+     SET  ZZEC0220-M-MAINTAIN-SHAPE TO TRUE
+     PERFORM 2323-CALL-ROUTINE
+     .
+***************************************************************
+*                  2323-CALL-ROUTINE
+***************************************************************
+ 2323-CALL-ROUTINE.
+     EXEC CICS
+     LINK PROGRAM('Z02113') COMMAREA(WS-ZZEC0220)
+     END-EXEC
+
+     EVALUATE TRUE
+       WHEN ZZEC0220-O-RC-INVALID-INPUT
+       WHEN ZZEC0220-O-RC-SHAPE-NOT-FOUND
+       WHEN ZZEC0220-O-RC-DB2-ERROR
+       WHEN ZZEC0220-O-RC-OTHER-ERROR
+         MOVE ZZEC0220-O-ERROR-MESSAGE TO MSGO
+         SET SO-SEND-ONLY-DATA TO TRUE
+         PERFORM 2100-SEND-THE-MAP
+
+       WHEN OTHER
+         MOVE ZZEC0220-O-ERROR-MESSAGE TO MSGO
+         SET SO-SEND-WHOLE-MAP TO TRUE
+         PERFORM 2100-SEND-THE-MAP
+     END-EVALUATE
+
+     INITIALIZE WS-ZZEC0220
+     .
+
+***************************************************************
+*                   2330-DELETE-THE-SHAPE
+***************************************************************
+ 2330-DELETE-THE-SHAPE.
+     INSPECT NAMEI REPLACING ALL '_' BY ' '
+     MOVE NAMEI TO ZZEC0220-I-SHAPE-NAME
+     SET ZZEC0220-M-DELETE-SHAPE TO TRUE
+     PERFORM 2323-CALL-ROUTINE
+     .
+***************************************************************
+*                 2350-INVALID-CHOICE
+***************************************************************
+ 2350-INVALID-CHOICE.
+     MOVE CT-INVALID-CHOICE-MESSAGE TO MSGO
+     SET SO-SEND-ONLY-DATA           TO TRUE
+     PERFORM 2100-SEND-THE-MAP
+     .
+***************************************************************
+*                 3000-FINAL
+***************************************************************
+ 3000-FINAL.
+     EXEC CICS
+     SEND TEXT FROM(CT-END-FINAL-MESSAGE)
+     ERASE
+     END-EXEC
+
+     EXEC CICS
+     RETURN
+     END-EXEC
+     .
+***************************************************************
+*                 3100-FINAL-WITH-ERROR
+***************************************************************
+ 3100-FINAL-WITH-ERROR.
+     EXEC CICS
+     SEND TEXT FROM(CT-3100-ERROR-MESSAGE)
+     ERASE
+     END-EXEC
+     EXEC CICS
+     RETURN
+     END-EXEC
+     .
