@@ -0,0 +1,486 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02096.
+      ******************************************************************
+      *
+      *
+      *   PROGRAM PRINTS TWO REPORTS FOR THE GAME OF LIFE SYSTEM -
+      *   A CATALOG OF THE SHAPES KNOWN TO THE GAME (SHAPE_TABLE3_NAME
+      *   JOINED TO ITS SHAPE_TABLE3 CELLS FOR THE BOUNDING BOX) AND A
+      *   SNAPSHOT OF EVERY BOARD CURRENTLY SAVED IN MAP_TABLE
+      *
+      *
+      ******************************************************************
+      *                         CHANGE  LOG
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SHAPE CATALOG REPORT
+           SELECT E3DQ0010 ASSIGN TO E3DQ0010
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-FS-E3DQ0010.
+      * BOARD SNAPSHOT REPORT
+           SELECT E3DQ0020 ASSIGN TO E3DQ0020
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-FS-E3DQ0020.
+       DATA DIVISION.
+       FILE SECTION.
+      * SHAPE CATALOG REPORT - TITLE/HEADER LINES SHARE THE SAME
+      * RECORD AREA AS THE DETAIL LINE, PRINT-REPORT STYLE
+       FD E3DQ0010
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE F
+           DATA RECORDS ARE WS-CAT-TITLE-REC, WS-CAT-DETAIL-REC.
+       01 WS-CAT-TITLE-REC                PIC X(132).
+       01 WS-CAT-DETAIL-REC.
+           05 CAT-NAME                    PIC X(20).
+           05 FILLER                      PIC X(2).
+           05 CAT-ID                      PIC ZZZZZZZZ9.
+           05 FILLER                      PIC X(2).
+           05 CAT-WIDTH                   PIC ZZZ9.
+           05 FILLER                      PIC X(2).
+           05 CAT-HEIGHT                  PIC ZZZ9.
+           05 FILLER                      PIC X(89).
+      * BOARD SNAPSHOT REPORT - ONE TITLE LINE PER BOARD FOLLOWED BY
+      * 24 DETAIL LINES, ONE PER BOARD ROW
+       FD E3DQ0020
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE F
+           DATA RECORDS ARE WS-BRD-TITLE-REC, WS-BRD-DETAIL-REC.
+       01 WS-BRD-TITLE-REC                PIC X(132).
+       01 WS-BRD-DETAIL-REC.
+           05 BRD-ROW-TEXT                PIC X(79).
+           05 FILLER                      PIC X(53).
+
+       WORKING-STORAGE SECTION.
+      * SHAPE_TABLE3_NAME AND SHAPE_TABLE3'S DCLGENS
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+           EXEC SQL INCLUDE Z3EC0211 END-EXEC.
+           EXEC SQL INCLUDE Z2EC0211 END-EXEC.
+      * MAP_TABLE'S DCLGEN
+           EXEC SQL INCLUDE Z1EC0211 END-EXEC.
+      * CURSOR DECLARATIONS
+           EXEC SQL DECLARE C-CATALOG CURSOR FOR
+           SELECT
+           SHAPE_NAME, SHAPE_NAME_ID
+           FROM SHAPE_TABLE3_NAME
+           ORDER BY SHAPE_NAME
+           END-EXEC.
+
+           EXEC SQL DECLARE C-BOARDS CURSOR FOR
+           SELECT
+           MAP_ID, MAP_DATA
+           FROM MAP_TABLE
+           ORDER BY MAP_ID
+           END-EXEC.
+      ***************************************************************
+      *   ERROR HANDLING VARIABLES
+      ***************************************************************
+       01 SW-FILE-ERROR.
+           10 SW-FS-CURRENT                   PIC 99.
+               88 SO-FILE-STATUS-OK           VALUE  00 10.
+           10 SW-FILE-NAME                    PIC X(8).
+               88 SO-FILE-E3DQ0010            VALUE 'E3DQ0010'.
+               88 SO-FILE-E3DQ0020            VALUE 'E3DQ0020'.
+           10 SW-FILE-OPERATION               PIC X(5).
+               88 SO-FILE-OPERATION-OPEN      VALUE 'OPEN'.
+               88 SO-FILE-OPERATION-CLOSE     VALUE 'CLOSE'.
+               88 SO-FILE-OPERATION-WRITE     VALUE 'WRITE'.
+      **********************************
+      *      DB2 ERROR HANDLING VARIABLES*
+      **********************************
+       01 WS-DB2-ERROR.
+           10 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE  000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE  100.
+           10 WS-SQLERRMC                   PIC X(70).
+           10 WS-SQLCODE-FORMAT             PIC -(5).
+           10 SW-ST-IDENTIFICATOR           PIC X(4).
+               88 SO-2130-PARA              VALUE '2130'.
+               88 SO-7400-PARA              VALUE '7400'.
+               88 SO-7410-PARA              VALUE '7410'.
+               88 SO-7420-PARA              VALUE '7420'.
+               88 SO-7500-PARA              VALUE '7500'.
+               88 SO-7510-PARA              VALUE '7510'.
+               88 SO-7520-PARA              VALUE '7520'.
+      * FILE STATUS
+       01 WS-FILE-STATUS.
+           05 WS-FS-E3DQ0010                  PIC 99.
+           05 WS-FS-E3DQ0020                  PIC 99.
+      ********************
+      *   SWITCHES
+      *******************
+       01 SW-SWITCHES.
+           05 SW-END-OF-DATA-CATALOG          PIC X.
+               88 SO-END-OF-DATA-CATALOG      VALUE 'Y'.
+               88 SO-NOT-END-OF-DATA-CATALOG  VALUE 'N'.
+           05 SW-END-OF-DATA-BOARDS           PIC X.
+               88 SO-END-OF-DATA-BOARDS       VALUE 'Y'.
+               88 SO-NOT-END-OF-DATA-BOARDS   VALUE 'N'.
+      *******************
+      *  WORKING AREAS
+      *******************
+       01 WS-CAT-BOUNDING-BOX.
+           05 WS-CAT-WIDTH             PIC S9(9) COMP.
+           05 WS-CAT-HEIGHT            PIC S9(9) COMP.
+       01 WS-MAP.
+           05 WS-MAP-LINE PIC X(79) OCCURS 24 TIMES.
+       01 WS-BRD-MAP-ID-EDIT            PIC ZZZZZZZZ9.
+       01 WS-ITER                      PIC S9(9) COMP VALUE 0.
+       01 WS-SHAPES-PRINTED            PIC S9(9) COMP VALUE 0.
+       01 WS-BOARDS-PRINTED            PIC S9(9) COMP VALUE 0.
+      ******************************************************************
+      * PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 3000-FINAL
+           .
+      ******************************************************************
+      *                          1000-INIT
+      ******************************************************************
+       1000-INIT.
+           PERFORM 1010-OPEN-FILES
+           PERFORM 1020-SET-STARTING-FLAGS
+           .
+      ******************************************************************
+      *                       1010-OPEN-FILES
+      ******************************************************************
+       1010-OPEN-FILES.
+           OPEN OUTPUT E3DQ0010
+           MOVE WS-FS-E3DQ0010             TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-OPEN      TO TRUE
+           SET SO-FILE-E3DQ0010            TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+
+           OPEN OUTPUT E3DQ0020
+           MOVE WS-FS-E3DQ0020             TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-OPEN      TO TRUE
+           SET SO-FILE-E3DQ0020            TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+           .
+      ******************************************************************
+      *                1020-SET-STARTING-FLAGS
+      ******************************************************************
+       1020-SET-STARTING-FLAGS.
+           SET SO-NOT-END-OF-DATA-CATALOG  TO TRUE
+           SET SO-NOT-END-OF-DATA-BOARDS   TO TRUE
+           .
+      ******************************************************************
+      *                       2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+           PERFORM 2100-PRINT-SHAPE-CATALOG
+           PERFORM 2200-PRINT-BOARD-SNAPSHOTS
+           .
+      ******************************************************************
+      *                 2100-PRINT-SHAPE-CATALOG
+      ******************************************************************
+       2100-PRINT-SHAPE-CATALOG.
+           PERFORM 2110-WRITE-CATALOG-HEADING
+           PERFORM 7400-OPEN-CATALOG-CURSOR
+           PERFORM 7410-FETCH-CATALOG-RECORD
+           PERFORM UNTIL SO-END-OF-DATA-CATALOG
+               PERFORM 2130-PRINT-ONE-SHAPE
+               PERFORM 7410-FETCH-CATALOG-RECORD
+           END-PERFORM
+           PERFORM 7420-CLOSE-CATALOG-CURSOR
+           .
+      ******************************************************************
+      *               2110-WRITE-CATALOG-HEADING
+      ******************************************************************
+       2110-WRITE-CATALOG-HEADING.
+           MOVE 'SHAPE CATALOG REPORT' TO WS-CAT-TITLE-REC
+           PERFORM 2190-WRITE-CATALOG-LINE
+
+           MOVE SPACE TO WS-CAT-TITLE-REC
+           PERFORM 2190-WRITE-CATALOG-LINE
+
+           MOVE 'SHAPE NAME            SHAPE ID    WIDTH  HEIGHT' TO
+              WS-CAT-TITLE-REC
+           PERFORM 2190-WRITE-CATALOG-LINE
+           .
+      ******************************************************************
+      *                   2130-PRINT-ONE-SHAPE
+      ******************************************************************
+       2130-PRINT-ONE-SHAPE.
+           PERFORM 2131-GET-SHAPE-BOUNDING-BOX
+
+           MOVE SHAPE-NAME OF DCLSHAPE-TABLE3-NAME TO CAT-NAME
+           MOVE SHAPE-NAME-ID                      TO CAT-ID
+           MOVE WS-CAT-WIDTH                       TO CAT-WIDTH
+           MOVE WS-CAT-HEIGHT                      TO CAT-HEIGHT
+
+           WRITE WS-CAT-DETAIL-REC
+
+           MOVE WS-FS-E3DQ0010             TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-WRITE     TO TRUE
+           SET SO-FILE-E3DQ0010            TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+
+           ADD 1 TO WS-SHAPES-PRINTED
+           .
+      ******************************************************************
+      *             2131-GET-SHAPE-BOUNDING-BOX
+      ******************************************************************
+       2131-GET-SHAPE-BOUNDING-BOX.
+           MOVE SHAPE-NAME-ID TO SHAPE-ID OF DCLSHAPE-TABLE3
+
+           EXEC SQL
+           SELECT MAX(POSITION_X),
+                  MAX(POSITION_Y)
+           INTO :WS-CAT-WIDTH,
+                :WS-CAT-HEIGHT
+           FROM SHAPE_TABLE3
+           WHERE SHAPE_ID = :SHAPE-ID OF DCLSHAPE-TABLE3
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2130-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *               2190-WRITE-CATALOG-LINE
+      ******************************************************************
+       2190-WRITE-CATALOG-LINE.
+           WRITE WS-CAT-TITLE-REC
+
+           MOVE WS-FS-E3DQ0010             TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-WRITE     TO TRUE
+           SET SO-FILE-E3DQ0010            TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+           .
+      ******************************************************************
+      *               2200-PRINT-BOARD-SNAPSHOTS
+      ******************************************************************
+       2200-PRINT-BOARD-SNAPSHOTS.
+           PERFORM 7500-OPEN-BOARDS-CURSOR
+           PERFORM 7510-FETCH-BOARDS-RECORD
+           PERFORM UNTIL SO-END-OF-DATA-BOARDS
+               PERFORM 2230-PRINT-ONE-BOARD
+               PERFORM 7510-FETCH-BOARDS-RECORD
+           END-PERFORM
+           PERFORM 7520-CLOSE-BOARDS-CURSOR
+           .
+      ******************************************************************
+      *                   2230-PRINT-ONE-BOARD
+      ******************************************************************
+       2230-PRINT-ONE-BOARD.
+           MOVE MAP-DATA-TEXT TO WS-MAP
+
+           MOVE SPACE TO WS-BRD-TITLE-REC
+           PERFORM 2290-WRITE-BOARD-LINE
+
+           MOVE MAP-ID OF DCLMAP-TABLE TO WS-BRD-MAP-ID-EDIT
+
+           STRING 'BOARD SNAPSHOT - MAP ID ' DELIMITED BY SIZE
+                  WS-BRD-MAP-ID-EDIT          DELIMITED BY SIZE
+              INTO WS-BRD-TITLE-REC
+           PERFORM 2290-WRITE-BOARD-LINE
+
+           PERFORM VARYING WS-ITER FROM 1 BY 1 UNTIL WS-ITER > 24
+               MOVE SPACE TO WS-BRD-DETAIL-REC
+               MOVE WS-MAP-LINE(WS-ITER) TO BRD-ROW-TEXT
+               WRITE WS-BRD-DETAIL-REC
+
+               MOVE WS-FS-E3DQ0020          TO SW-FS-CURRENT
+               SET SO-FILE-OPERATION-WRITE  TO TRUE
+               SET SO-FILE-E3DQ0020         TO TRUE
+               PERFORM 4000-CHECK-FOR-FILE-ERROR
+           END-PERFORM
+
+           ADD 1 TO WS-BOARDS-PRINTED
+           .
+      ******************************************************************
+      *               2290-WRITE-BOARD-LINE
+      ******************************************************************
+       2290-WRITE-BOARD-LINE.
+           WRITE WS-BRD-TITLE-REC
+
+           MOVE WS-FS-E3DQ0020             TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-WRITE     TO TRUE
+           SET SO-FILE-E3DQ0020            TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+           .
+      ******************************************************************
+      *                      3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           DISPLAY '3000-FINAL'
+           DISPLAY 'SHAPES PRINTED: '  WS-SHAPES-PRINTED
+           DISPLAY 'BOARDS PRINTED: '  WS-BOARDS-PRINTED
+           CLOSE E3DQ0010
+           CLOSE E3DQ0020
+           STOP RUN
+           .
+      ******************************************************************
+      *                 3500-DB2-ERROR-FINAL
+      ******************************************************************
+       3500-DB2-ERROR-FINAL.
+           DISPLAY ' END DUE TO DB2 ERROR'
+           STOP RUN
+           .
+      ******************************************************************
+      *                 3600-FILE-ERROR-EXIT
+      ******************************************************************
+       3600-FILE-ERROR-EXIT.
+           DISPLAY '3600 FILE ERROR FINAL'
+           STOP RUN
+           .
+      *****************************************************
+      *                4000-CHECK-FOR-FILE-ERROR          *
+      *****************************************************
+       4000-CHECK-FOR-FILE-ERROR.
+           IF SO-FILE-STATUS-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'FILE ERROR'
+               DISPLAY 'IN FILE: '     SW-FILE-NAME
+               DISPLAY 'OPERATION: '   SW-FILE-OPERATION
+               DISPLAY 'FILE STATUS: ' SW-FS-CURRENT
+               MOVE 8  TO RETURN-CODE
+               PERFORM 3600-FILE-ERROR-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                 7400-OPEN-CATALOG-CURSOR
+      ******************************************************************
+       7400-OPEN-CATALOG-CURSOR.
+           EXEC SQL
+           OPEN C-CATALOG
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-7400-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                 7410-FETCH-CATALOG-RECORD
+      ******************************************************************
+       7410-FETCH-CATALOG-RECORD.
+           EXEC SQL
+           FETCH C-CATALOG
+           INTO
+           :SHAPE-NAME OF DCLSHAPE-TABLE3-NAME,
+           :SHAPE-NAME-ID
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+              WHEN SO-SQLCODE-NORMAL
+                 CONTINUE
+              WHEN SO-SQLCODE-NOT-FOUND
+                 SET SO-END-OF-DATA-CATALOG TO TRUE
+              WHEN OTHER
+                 SET SO-7410-PARA TO TRUE
+                 PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                 7420-CLOSE-CATALOG-CURSOR
+      ******************************************************************
+       7420-CLOSE-CATALOG-CURSOR.
+           EXEC SQL
+           CLOSE C-CATALOG
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-7420-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                 7500-OPEN-BOARDS-CURSOR
+      ******************************************************************
+       7500-OPEN-BOARDS-CURSOR.
+           EXEC SQL
+           OPEN C-BOARDS
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-7500-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                 7510-FETCH-BOARDS-RECORD
+      ******************************************************************
+       7510-FETCH-BOARDS-RECORD.
+           EXEC SQL
+           FETCH C-BOARDS
+           INTO
+           :MAP-ID,
+           :MAP-DATA
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+              WHEN SO-SQLCODE-NORMAL
+                 CONTINUE
+              WHEN SO-SQLCODE-NOT-FOUND
+                 SET SO-END-OF-DATA-BOARDS TO TRUE
+              WHEN OTHER
+                 SET SO-7510-PARA TO TRUE
+                 PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                 7520-CLOSE-BOARDS-CURSOR
+      ******************************************************************
+       7520-CLOSE-BOARDS-CURSOR.
+           EXEC SQL
+           CLOSE C-BOARDS
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-7520-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      *****************************************************************
+      *
+      *                    9000-DB2-ERROR
+      *
+      *****************************************************************
+      *
+       9000-DB2-ERROR.
+           DISPLAY 'DB2 ERROR'
+           MOVE      SW-SQLCODE TO WS-SQLCODE-FORMAT
+           DISPLAY 'SQLCODE '      WS-SQLCODE-FORMAT
+           DISPLAY 'SQLERRMC '     SQLERRMC
+           DISPLAY 'ST. IDENTIFICATOR ' SW-ST-IDENTIFICATOR
+           PERFORM 9100-ROLLBACK
+           MOVE 12 TO RETURN-CODE
+           PERFORM 3500-DB2-ERROR-FINAL
+           .
+      *****************************************************************
+      *
+      *                    9100-ROLLBACK
+      *
+      *****************************************************************
+       9100-ROLLBACK.
+           EXEC SQL
+           ROLLBACK
+           END-EXEC
+           .
