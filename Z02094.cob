@@ -10,29 +10,81 @@
       ******************************************************************
       *                         CHANGE  LOG                             
       ******************************************************************
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT E1DQ0010 ASSIGN TO E1DQ0010                           
-            ORGANIZATION IS SEQUENTIAL                                  
-            ACCESS MODE IS SEQUENTIAL                                   
-            FILE STATUS IS WS-FS-E1DQ0010.                              
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-      * FILE DESCRIPTION                                                
-       FD E1DQ0010                                                      
-           RECORD CONTAINS 20 CHARACTERS                                
-           RECORDING MODE F                                             
-           DATA RECORD IS WS-E1DQ0010-REC.                              
-       01 WS-E1DQ0010-REC.                                              
-           05 WS-E1DQ0010-LINE          PIC X(20).                      
-                                                                        
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT E1DQ0010 ASSIGN TO E1DQ0010
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-FS-E1DQ0010.
+      * REJECT REPORT - SHAPE BLOCKS THAT FAIL 2200-CHECK-IF-DATA-VALID
+      * ARE LOGGED HERE INSTEAD OF ABORTING THE WHOLE RUN
+           SELECT E1DQ0020 ASSIGN TO E1DQ0020
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-FS-E1DQ0020.
+      * CHECKPOINT FILES - CHECKPOINT-IN HOLDS THE LAST CHECKPOINT
+      * WRITTEN BY A PRIOR RUN OF THIS JOB (EMPTY/MISSING ON A FIRST
+      * RUN) - CHECKPOINT-OUT IS THE NEW CHECKPOINT LOG FOR THIS RUN,
+      * TO BE USED AS CHECKPOINT-IN IF THE JOB HAS TO BE RESTARTED
+           SELECT E1DQCKPI ASSIGN TO E1DQCKPI
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-FS-E1DQCKPI.
+           SELECT E1DQCKPO ASSIGN TO E1DQCKPO
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-FS-E1DQCKPO.
+       DATA DIVISION.
+       FILE SECTION.
+      * FILE DESCRIPTION
+      * WIDENED TO 100 CHARACTERS SO SHAPE BLOCKS CAN HOLD ROWS WIDER
+      * THAN THE ORIGINAL FIXED 20x20 GRID - SEE 2105-PARSE-SHAPE-
+      * DIMENSIONS FOR THE HEADER RECORD THAT CARRIES THE ACTUAL SIZE
+       FD E1DQ0010
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS WS-E1DQ0010-REC.
+       01 WS-E1DQ0010-REC.
+           05 WS-E1DQ0010-LINE          PIC X(100).
+      * REJECT REPORT RECORD
+       FD E1DQ0020
+           RECORD CONTAINS 59 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS WS-E1DQ0020-REC.
+       01 WS-E1DQ0020-REC.
+           05 REJ-SHAPE-ID-TEXT         PIC X(20).
+           05 REJ-LINE-NUMBER           PIC 9(9).
+           05 REJ-REASON                PIC X(30).
+      * CHECKPOINT RECORDS - HOW MANY SHAPES WERE SUCCESSFULLY LOADED,
+      * HOW MANY INPUT RECORDS HAD BEEN READ AND HOW MANY BLOCKS HAD
+      * BEEN REJECTED AS OF THIS CHECKPOINT
+       FD E1DQCKPI
+           RECORD CONTAINS 27 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS WS-E1DQCKPI-REC.
+       01 WS-E1DQCKPI-REC.
+           05 CKPTI-SHAPES-LOADED       PIC 9(9).
+           05 CKPTI-RECORDS-READ        PIC 9(9).
+           05 CKPTI-REJECT-COUNT        PIC 9(9).
+       FD E1DQCKPO
+           RECORD CONTAINS 27 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS WS-E1DQCKPO-REC.
+       01 WS-E1DQCKPO-REC.
+           05 CKPTO-SHAPES-LOADED       PIC 9(9).
+           05 CKPTO-RECORDS-READ        PIC 9(9).
+           05 CKPTO-REJECT-COUNT        PIC 9(9).
+
        WORKING-STORAGE SECTION.                                         
       *******************                                               
       *  ARRAY THAT STORES MOST IMPORTANT DATA                          
       *******************                                               
-       01 WS-TABLE.    
-            05 WS-LINE-OF-DATA PIC X(20) OCCURS 22 TIMES.               
+      * HOLDS ONE SHAPE BLOCK - A 3-LINE HEADER (SHAPE ID, SHAPE NAME,
+      * WIDTH/HEIGHT) FOLLOWED BY UP TO WS-MAX-SHAPE-HEIGHT ROWS OF
+      * GRID DATA, UP TO WS-MAX-SHAPE-WIDTH CHARACTERS WIDE
+       01 WS-TABLE.
+            05 WS-LINE-OF-DATA PIC X(100) OCCURS 103 TIMES.
                                                                         
       * SQLCA                                                           
            EXEC SQL INCLUDE SQLCA  END-EXEC.                            
@@ -41,12 +93,16 @@
       ***************************************************************   
       *   ERROR HANDLING VARIABLES                                      
       ***************************************************************   
-       01 SW-FILE-ERROR.                                                
-           10 SW-FS-CURRENT                   PIC 99.                   
-               88 SO-FILE-STATUS-OK           VALUE  00 10.             
-           10 SW-FILE-NAME                    PIC X(8).                 
-               88 SO-FILE-E1DQ0010            VALUE 'E1DQ0010'.         
-           10 SW-FILE-OPERATION               PIC X(5).                 
+       01 SW-FILE-ERROR.
+           10 SW-FS-CURRENT                   PIC 99.
+               88 SO-FILE-STATUS-OK           VALUE  00 10.
+               88 SO-FILE-NOT-FOUND           VALUE  35.
+           10 SW-FILE-NAME                    PIC X(8).
+               88 SO-FILE-E1DQ0010            VALUE 'E1DQ0010'.
+               88 SO-FILE-E1DQ0020            VALUE 'E1DQ0020'.
+               88 SO-FILE-E1DQCKPI            VALUE 'E1DQCKPI'.
+               88 SO-FILE-E1DQCKPO            VALUE 'E1DQCKPO'.
+           10 SW-FILE-OPERATION               PIC X(5).
                88 SO-FILE-OPERATION-OPEN      VALUE 'OPEN'.             
                88 SO-FILE-OPERATION-CLOSE     VALUE 'CLOSE'.            
                88 SO-FILE-OPERATION-READ      VALUE 'READ'.             
@@ -61,9 +117,12 @@
            10 WS-SQLCODE-FORMAT             PIC -(5).                   
            10 SW-ST-IDENTIFICATOR           PIC X(4).                   
                88 SO-7100-PARA              VALUE '7100'.               
-      * FILE STATUS                                                     
-       01 WS-FILE-STATUS.                                               
-           05 WS-FS-E1DQ0010                  PIC 99.                   
+      * FILE STATUS
+       01 WS-FILE-STATUS.
+           05 WS-FS-E1DQ0010                  PIC 99.
+           05 WS-FS-E1DQ0020                  PIC 99.
+           05 WS-FS-E1DQCKPI                  PIC 99.
+           05 WS-FS-E1DQCKPO                  PIC 99.
       * VARIABLES.                                                      
        01 PROGRAM-VARIABLES.                                            
            05 WS-MAX-X                        PIC S9(9) COMP.           
@@ -75,15 +134,45 @@
            05 SW-E1DQ0010-END-OF-FILE         PIC X.                    
                88 SO-E1DQ0010-END-OF-FILE     VALUE 'Y'.                
                88 SO-E1DQ0010-NOT-END-OF-FILE VALUE 'N'.                
-           05 SW-SO-22-RECORDS-READ           PIC X.                    
-               88 SO-22-RECORDS-READ          VALUE 'Y'.                
-               88 SO-NOT-22-RECORDS-READ      VALUE 'N'.                
-           05 SW-SO-DATA-VALID                PIC X.                    
-               88 SO-DATA-VALID               VALUE 'Y'.                
-               88 SO-INVALID-DATA             VALUE 'N'.                
-       01 WS-ITER     PIC S9(4) COMP VALUE 0.                           
-       01 WS-ITER2    PIC S9(4) COMP VALUE 0.                           
-       01 WS-TEMP-VAR PIC S9(4) COMP VALUE 0.                           
+           05 SW-SO-BLOCK-COMPLETE             PIC X.
+               88 SO-BLOCK-COMPLETE           VALUE 'Y'.
+               88 SO-BLOCK-INCOMPLETE         VALUE 'N'.
+           05 SW-SO-DATA-VALID                PIC X.
+               88 SO-DATA-VALID               VALUE 'Y'.
+               88 SO-INVALID-DATA             VALUE 'N'.
+           05 SW-SO-DIMENSIONS-VALID          PIC X.
+               88 SO-DIMENSIONS-VALID         VALUE 'Y'.
+               88 SO-DIMENSIONS-INVALID       VALUE 'N'.
+       01 WS-ITER     PIC S9(4) COMP VALUE 0.
+       01 WS-ITER2    PIC S9(4) COMP VALUE 0.
+      *******************
+      *  REJECT REPORT COUNTERS / REASON TEXT
+      *******************
+       01 WS-TOTAL-RECORDS-READ  PIC S9(9) COMP VALUE 0.
+       01 WS-BLOCK-START-LINE    PIC S9(9) COMP VALUE 0.
+       01 WS-REJECT-COUNT        PIC S9(9) COMP VALUE 0.
+       01 WS-REJECT-REASON       PIC X(30) VALUE SPACE.
+      *******************
+      *  CHECKPOINT / RESTART COUNTERS
+      *******************
+       01 WS-TOTAL-SHAPES-LOADED    PIC S9(9) COMP VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL    PIC S9(4) COMP VALUE 50.
+       01 WS-RESTART-RECORDS-TO-SKIP PIC S9(9) COMP VALUE 0.
+      *******************
+      *  VARIABLE SHAPE SIZE SUPPORT - HEADER RECORD CARRIES THE
+      *  ACTUAL WIDTH/HEIGHT OF THE SHAPE INSTEAD OF A FIXED 20x20 GRID
+      *******************
+       01 WS-MAX-SHAPE-WIDTH        PIC S9(4) COMP VALUE 100.
+       01 WS-MAX-SHAPE-HEIGHT       PIC S9(4) COMP VALUE 100.
+       01 WS-HEADER-LINE-COUNT      PIC S9(4) COMP VALUE 3.
+       01 WS-SHAPE-WIDTH            PIC S9(4) COMP VALUE 0.
+       01 WS-SHAPE-HEIGHT           PIC S9(4) COMP VALUE 0.
+       01 WS-RAW-SHAPE-HEIGHT       PIC S9(4) COMP VALUE 0.
+       01 WS-CURRENT-LINE-INDEX     PIC S9(4) COMP VALUE 0.
+       01 WS-ARRAY-ROW-INDEX        PIC S9(4) COMP VALUE 0.
+       01 WS-SHAPE-DIMENSIONS-TEXT.
+           05 WS-DIM-WIDTH-TEXT     PIC 9(3).
+           05 WS-DIM-HEIGHT-TEXT    PIC 9(3).
       ******************************************************************
       * PROCEDURE DIVISION                                              
       ******************************************************************
@@ -95,23 +184,36 @@
       ******************************************************************
       *                          1000-INIT                              
       ******************************************************************
-       1000-INIT.                                                       
-           PERFORM 1010-OPEN-FILE                                       
-           PERFORM 1015-INITIALZIE-RECORD                               
-           PERFORM 1020-SET-STARTING-FLAGS                              
+       1000-INIT.
+           PERFORM 1010-OPEN-FILE
+           PERFORM 1015-INITIALZIE-RECORD
+           PERFORM 1020-SET-STARTING-FLAGS
+           PERFORM 1030-CHECK-FOR-RESTART
            .                                                            
                                                                         
       ******************************************************************
       *                       1010-OPEN-FILE                            
       ******************************************************************
-       1010-OPEN-FILE.                                                  
-           OPEN INPUT E1DQ0010                                          
-           MOVE WS-FS-E1DQ0010            TO SW-FS-CURRENT              
-           SET SO-FILE-OPERATION-OPEN     TO TRUE                       
-           SET SO-FILE-E1DQ0010           TO TRUE                       
-           SET SO-INVALID-DATA            TO TRUE                       
-           PERFORM   4000-CHECK-FOR-FILE-ERROR                          
-           .                                                            
+       1010-OPEN-FILE.
+           OPEN INPUT E1DQ0010
+           MOVE WS-FS-E1DQ0010            TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-OPEN     TO TRUE
+           SET SO-FILE-E1DQ0010           TO TRUE
+           SET SO-INVALID-DATA            TO TRUE
+           PERFORM   4000-CHECK-FOR-FILE-ERROR
+
+           OPEN OUTPUT E1DQ0020
+           MOVE WS-FS-E1DQ0020            TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-OPEN     TO TRUE
+           SET SO-FILE-E1DQ0020           TO TRUE
+           PERFORM   4000-CHECK-FOR-FILE-ERROR
+
+           OPEN OUTPUT E1DQCKPO
+           MOVE WS-FS-E1DQCKPO            TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-OPEN     TO TRUE
+           SET SO-FILE-E1DQCKPO           TO TRUE
+           PERFORM   4000-CHECK-FOR-FILE-ERROR
+           .
       ******************************************************************
       *                 1015-INITIALZIE-RECORD                          
       ******************************************************************
@@ -121,35 +223,92 @@
       ******************************************************************
       *                1020-SET-STARTING-FLAGS                          
       ******************************************************************
-       1020-SET-STARTING-FLAGS.                                         
-           SET SO-E1DQ0010-NOT-END-OF-FILE TO TRUE                      
-           SET SO-NOT-22-RECORDS-READ      TO TRUE                      
-           SET SO-INVALID-DATA             TO TRUE                      
-           .                                                            
+       1020-SET-STARTING-FLAGS.
+           SET SO-E1DQ0010-NOT-END-OF-FILE TO TRUE
+           SET SO-BLOCK-INCOMPLETE      TO TRUE
+           SET SO-INVALID-DATA             TO TRUE
+           .
+      ******************************************************************
+      *                 1030-CHECK-FOR-RESTART
+      * LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN OF THIS JOB - IF ONE
+      * IS FOUND THE INPUT FILE IS FAST-FORWARDED PAST THE SHAPE BLOCKS
+      * ALREADY LOADED AND THE RUNNING COUNTERS ARE RESTORED
+      ******************************************************************
+       1030-CHECK-FOR-RESTART.
+           OPEN INPUT E1DQCKPI
+           MOVE WS-FS-E1DQCKPI             TO SW-FS-CURRENT
+           IF SO-FILE-STATUS-OK THEN
+              READ E1DQCKPI
+              AT END
+                 DISPLAY 'NO PRIOR CHECKPOINT RECORD - STARTING FRESH'
+              NOT AT END
+                 MOVE CKPTI-RECORDS-READ TO WS-RESTART-RECORDS-TO-SKIP
+                 MOVE CKPTI-SHAPES-LOADED   TO WS-TOTAL-SHAPES-LOADED
+                 MOVE CKPTI-REJECT-COUNT    TO WS-REJECT-COUNT
+                 DISPLAY 'RESTARTING FROM CHECKPOINT - RECORDS ALREADY '
+                         'READ: ' WS-RESTART-RECORDS-TO-SKIP
+              END-READ
+              CLOSE E1DQCKPI
+           ELSE
+              IF SO-FILE-NOT-FOUND THEN
+                 DISPLAY 'NO CHECKPOINT FILE PRESENT - STARTING FRESH'
+              ELSE
+                 SET SO-FILE-OPERATION-OPEN  TO TRUE
+                 SET SO-FILE-E1DQCKPI        TO TRUE
+                 PERFORM 4000-CHECK-FOR-FILE-ERROR
+              END-IF
+           END-IF
+
+           IF WS-RESTART-RECORDS-TO-SKIP > 0 THEN
+              PERFORM 1040-SKIP-TO-RESTART-POINT
+           END-IF
+           .
+      ******************************************************************
+      *               1040-SKIP-TO-RESTART-POINT
+      * RE-READS (AND DISCARDS) THE INPUT RECORDS A PRIOR RUN ALREADY
+      * LOADED, SO PROCESSING PICKS UP RIGHT AFTER THE LAST CHECKPOINT
       ******************************************************************
-      *                       2000-PROCESS                              
+       1040-SKIP-TO-RESTART-POINT.
+           PERFORM WS-RESTART-RECORDS-TO-SKIP TIMES
+              READ E1DQ0010
+              AT END
+                 SET SO-E1DQ0010-END-OF-FILE TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-TOTAL-RECORDS-READ
+              END-READ
+           END-PERFORM
+
+           MOVE WS-FS-E1DQ0010            TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-READ     TO TRUE
+           SET SO-FILE-E1DQ0010           TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+           .
+      ******************************************************************
+      *                       2000-PROCESS
       ******************************************************************
        2000-PROCESS.                                                    
                                                                         
-           PERFORM 2100-READ-INPUT-22-TIMES                             
+           PERFORM 2100-READ-SHAPE-BLOCK
                                                                         
            PERFORM UNTIL SO-E1DQ0010-END-OF-FILE                        
                                                                         
-             IF SO-22-RECORDS-READ THEN                                 
+             IF SO-BLOCK-COMPLETE THEN                                 
                                                                         
                PERFORM 2200-CHECK-IF-DATA-VALID                         
                                                                         
-               IF SO-DATA-VALID   THEN                                  
-                  DISPLAY 'DATA VALID'                                  
-                  PERFORM 7100-PREPARE-AND-WRITE-RECORD                 
-                                                                        
-               ELSE                                                     
-      * INVALID DATA                                                    
-                  DISPLAY 'END DUE TO INVALID DATA'                     
-                  PERFORM 3100-FINAL-WITH-ERROR                         
-               END-IF                                                   
-               PERFORM 2050-INITIALIZE-DATA                             
-               PERFORM 2100-READ-INPUT-22-TIMES                         
+               IF SO-DATA-VALID   THEN
+                  DISPLAY 'DATA VALID'
+                  PERFORM 7100-PREPARE-AND-WRITE-RECORD
+
+               ELSE
+      * INVALID SHAPE BLOCK - ALREADY LOGGED TO THE REJECT REPORT BY
+      * 2200-CHECK-IF-DATA-VALID, SKIP IT AND KEEP LOADING THE REST
+      * OF THE FILE
+                  DISPLAY 'INVALID SHAPE BLOCK SKIPPED - SEE REJECT '
+                          'REPORT'
+               END-IF
+               PERFORM 2050-INITIALIZE-DATA
+               PERFORM 2100-READ-SHAPE-BLOCK
                                                                         
              END-IF                                                     
            END-PERFORM                                                  
@@ -159,105 +318,263 @@
            INITIALIZE WS-TABLE                                          
            .                                                            
       ******************************************************************
-      *                 2100-READ-INPUT-22-TIMES                        
+      *                 2100-READ-SHAPE-BLOCK
+      * READS THE 3-LINE HEADER (SHAPE ID, SHAPE NAME, WIDTH/HEIGHT),
+      * THEN AS MANY BODY ROWS AS THE HEADER DECLARES, INSTEAD OF A
+      * FIXED 22-LINE BLOCK - LETS A SHAPE BE LARGER THAN 20x20
       ******************************************************************
-       2100-READ-INPUT-22-TIMES.                                        
-           SET SO-NOT-22-RECORDS-READ  TO TRUE                          
-                                                                        
-           PERFORM VARYING WS-ITER FROM 1 BY 1 UNTIL WS-ITER > 22       
-           OR SO-E1DQ0010-END-OF-FILE                                   
-                                                                        
-             PERFORM 2110-READ-INPUT-FILE                               
-                                                                        
-             IF WS-ITER = 22 THEN                                       
-                 SET SO-22-RECORDS-READ  TO TRUE                        
-                 DISPLAY 'PRZECZYTANO 22 RAZY '                         
-             END-IF                                                     
-                                                                        
-           END-PERFORM                                                  
-           .                    
+       2100-READ-SHAPE-BLOCK.
+           SET SO-BLOCK-INCOMPLETE   TO TRUE
+           SET SO-DIMENSIONS-INVALID TO TRUE
+           COMPUTE WS-BLOCK-START-LINE = WS-TOTAL-RECORDS-READ + 1
+           MOVE 0 TO WS-SHAPE-WIDTH
+           MOVE 0 TO WS-SHAPE-HEIGHT
+
+           PERFORM VARYING WS-ITER FROM 1 BY 1
+           UNTIL WS-ITER > WS-HEADER-LINE-COUNT
+           OR SO-E1DQ0010-END-OF-FILE
+
+             MOVE WS-ITER TO WS-CURRENT-LINE-INDEX
+             PERFORM 2110-READ-INPUT-FILE
+
+           END-PERFORM
+
+           IF NOT SO-E1DQ0010-END-OF-FILE THEN
+              PERFORM 2105-PARSE-SHAPE-DIMENSIONS
+              MOVE WS-SHAPE-HEIGHT TO WS-RAW-SHAPE-HEIGHT
+
+      * EVEN WHEN THE HEADER IS REJECTED WE STILL HAVE TO CONSUME THE
+      * BODY ROWS IT DECLARED, OR THE NEXT SHAPE'S HEADER STARTS
+      * MID-GRID AND EVERY BLOCK AFTER THIS ONE MISREADS - CLAMP TO
+      * WS-MAX-SHAPE-HEIGHT SO A BOGUS/OVERSIZED VALUE CAN'T RUN THE
+      * STORED-ROW LOOP PAST THE END OF WS-LINE-OF-DATA.  ANYTHING
+      * BEYOND THE CLAMP IS STILL PHYSICALLY IN THE FILE, SO
+      * 2106-DISCARD-OVERSIZED-ROWS READS IT BACK OFF WITHOUT
+      * STORING IT, KEEPING THE FILE ALIGNED FOR THE NEXT BLOCK
+              IF WS-SHAPE-HEIGHT > WS-MAX-SHAPE-HEIGHT THEN
+                 MOVE WS-MAX-SHAPE-HEIGHT TO WS-SHAPE-HEIGHT
+              END-IF
+
+              PERFORM VARYING WS-ITER FROM 1 BY 1
+              UNTIL WS-ITER > WS-SHAPE-HEIGHT
+              OR SO-E1DQ0010-END-OF-FILE
+
+                COMPUTE WS-CURRENT-LINE-INDEX =
+                        WS-HEADER-LINE-COUNT + WS-ITER
+                PERFORM 2110-READ-INPUT-FILE
+
+              END-PERFORM
+
+              PERFORM 2106-DISCARD-OVERSIZED-ROWS
+
+              SET SO-BLOCK-COMPLETE TO TRUE
+              DISPLAY 'SHAPE BLOCK READ - WIDTH: ' WS-SHAPE-WIDTH
+                      ' HEIGHT: ' WS-SHAPE-HEIGHT
+           END-IF
+           .
       ******************************************************************
-      *                   2110-READ-INPUT-FILE                          
+      *             2105-PARSE-SHAPE-DIMENSIONS
+      * HEADER LINE 3 CARRIES THE SHAPE'S WIDTH (COLS 1-3) AND HEIGHT
+      * (COLS 4-6) - REJECTED IF NOT NUMERIC OR OUTSIDE THE SUPPORTED
+      * RANGE INSTEAD OF ASSUMING A FIXED 20x20 GRID.  WIDTH AND
+      * HEIGHT ARE PARSED INDEPENDENTLY OF EACH OTHER AND OF THE
+      * RANGE CHECK BELOW SO A GARBLED WIDTH DOESN'T ALSO HIDE AN
+      * OTHERWISE-GOOD HEIGHT FROM 2100-READ-SHAPE-BLOCK'S BODY-ROW
+      * SKIP COUNT
       ******************************************************************
-       2110-READ-INPUT-FILE.                                            
-                                                                        
-           READ E1DQ0010                                                
-           AT END                                                       
-              SET SO-E1DQ0010-END-OF-FILE TO TRUE                       
-           NOT AT END                                                   
-      * SAVING RECORD WE JUST READ TO ARRAY                             
-      * THIS ARRAY WILL BE LATER STORED IN SHAPE_TABLE TABLE            
-                                                                        
-              MOVE WS-E1DQ0010-LINE TO WS-LINE-OF-DATA(WS-ITER)         
-           END-READ                                                     
-                                                                        
-           MOVE WS-FS-E1DQ0010            TO SW-FS-CURRENT              
-           SET SO-FILE-OPERATION-READ     TO TRUE                       
-           SET SO-FILE-E1DQ0010           TO TRUE                       
-           PERFORM 4000-CHECK-FOR-FILE-ERROR                            
-           .                                                            
+       2105-PARSE-SHAPE-DIMENSIONS.
+           SET SO-DIMENSIONS-INVALID TO TRUE
+
+           IF FUNCTION TEST-NUMVAL(WS-LINE-OF-DATA(3)(1:3)) = 0 THEN
+              MOVE WS-LINE-OF-DATA(3)(1:3) TO WS-DIM-WIDTH-TEXT
+              COMPUTE WS-SHAPE-WIDTH =
+                      FUNCTION NUMVAL(WS-DIM-WIDTH-TEXT)
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(WS-LINE-OF-DATA(3)(4:3)) = 0 THEN
+              MOVE WS-LINE-OF-DATA(3)(4:3) TO WS-DIM-HEIGHT-TEXT
+              COMPUTE WS-SHAPE-HEIGHT =
+                      FUNCTION NUMVAL(WS-DIM-HEIGHT-TEXT)
+           END-IF
+
+           IF WS-SHAPE-WIDTH  > 0
+           AND WS-SHAPE-WIDTH  <= WS-MAX-SHAPE-WIDTH
+           AND WS-SHAPE-HEIGHT > 0
+           AND WS-SHAPE-HEIGHT <= WS-MAX-SHAPE-HEIGHT THEN
+              SET SO-DIMENSIONS-VALID TO TRUE
+           END-IF
+           .
       ******************************************************************
-      *                     2200-CHECK-IF-DATA-VALID                    
-      * WE NEED TO CHECK IF SHAPE_ID IS VALID                           
-      * IF SHAPE_NAME IS NOT EMPTY                                      
-      *                                                                 
+      *             2106-DISCARD-OVERSIZED-ROWS
+      * A DECLARED HEIGHT OVER WS-MAX-SHAPE-HEIGHT IS REJECTED BY
+      * 2105 AND CLAMPED BY THE CALLER BEFORE THE STORED-ROW LOOP,
+      * BUT THE FILE STILL PHYSICALLY CARRIES THE FULL DECLARED
+      * ROW COUNT - READ AND THROW AWAY THE PART PAST THE CLAMP SO
+      * THE NEXT BLOCK'S HEADER ISN'T MISREAD AS MORE BODY ROWS
       ******************************************************************
-       2200-CHECK-IF-DATA-VALID.                                        
-      * INITIALIZATION                                                  
-           SET SO-INVALID-DATA TO TRUE                                  
-                                                                        
-                                                                        
-      * ID OF SHAPE                                                     
-           IF FUNCTION TEST-NUMVAL(WS-LINE-OF-DATA(1)) NOT  = 0 THEN    
-              DISPLAY 'NON NUMERIC SHAPE ID '                           
-              PERFORM 3100-FINAL-WITH-ERROR                             
-           END-IF   
-                                                                        
-      * SHAPE NAME                                                      
-           IF WS-LINE-OF-DATA(2) = SPACE OR LOW-VALUES                  
-           THEN                                                         
-              DISPLAY 'SHAPE_NAME IS EMPTY '                            
-              PERFORM 3100-FINAL-WITH-ERROR                             
-           END-IF                                                       
-      *  IN OTHER CASE DATA IS VALID                                    
-           SET SO-DATA-VALID TO TRUE                                    
-           .                                                            
-      ***************************************************************   
-      *                2300-GET-DATA-AND-WRITE                          
-      ***************************************************************   
-       2300-GET-DATA-AND-WRITE.                                         
-      * OUTSIDE LOOP GOES THRU THE LINES (Y)                            
-      * INSIDE LOOP GOES THRU THE COLUMNS(X)                            
-           PERFORM VARYING WS-ITER FROM 3 BY 1 UNTIL WS-ITER > 22       
-             PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 20   
-                  IF WS-LINE-OF-DATA(WS-ITER)(WS-ITER2:1) = 'X' OR      
-                   'x'                                                  
-                  THEN                                                  
-                     MOVE WS-ITER TO WS-TEMP-VAR                        
-                     SUBTRACT 2 FROM WS-TEMP-VAR                        
-                                                                        
-                     MOVE WS-TEMP-VAR TO POSITION-Y                     
-                     MOVE WS-ITER2    TO POSITION-X                     
-                     PERFORM 7200-WRITE-DB-RECORD                       
-                     INITIALIZE WS-TEMP-VAR                             
-                  END-IF                                                
-             END-PERFORM                                                
-           END-PERFORM                                                  
-           .                                                            
+       2106-DISCARD-OVERSIZED-ROWS.
+           PERFORM VARYING WS-ITER FROM WS-SHAPE-HEIGHT BY 1
+           UNTIL WS-ITER NOT < WS-RAW-SHAPE-HEIGHT
+           OR SO-E1DQ0010-END-OF-FILE
+
+             READ E1DQ0010
+             AT END
+                SET SO-E1DQ0010-END-OF-FILE TO TRUE
+             NOT AT END
+                ADD 1 TO WS-TOTAL-RECORDS-READ
+             END-READ
+
+             MOVE WS-FS-E1DQ0010            TO SW-FS-CURRENT
+             SET SO-FILE-OPERATION-READ     TO TRUE
+             SET SO-FILE-E1DQ0010           TO TRUE
+             PERFORM 4000-CHECK-FOR-FILE-ERROR
+
+           END-PERFORM
+           .
       ******************************************************************
-      *                      3000-FINAL                                 
+      *                   2110-READ-INPUT-FILE
+      * STORES THE RECORD JUST READ AT WS-CURRENT-LINE-INDEX, SET BY
+      * THE CALLER (2100-READ-SHAPE-BLOCK) SO THIS PARAGRAPH DOESN'T
+      * NEED TO KNOW WHETHER IT IS READING A HEADER OR BODY LINE
       ******************************************************************
-       3000-FINAL.
-           DISPLAY '300-FINAL'                                          
-           STOP RUN                                                     
-           .                                                            
+       2110-READ-INPUT-FILE.
+
+           READ E1DQ0010
+           AT END
+              SET SO-E1DQ0010-END-OF-FILE TO TRUE
+           NOT AT END
+      * SAVING RECORD WE JUST READ TO ARRAY
+      * THIS ARRAY WILL BE LATER STORED IN SHAPE_TABLE TABLE
+
+              MOVE WS-E1DQ0010-LINE
+                TO WS-LINE-OF-DATA(WS-CURRENT-LINE-INDEX)
+              ADD 1 TO WS-TOTAL-RECORDS-READ
+           END-READ
+
+           MOVE WS-FS-E1DQ0010            TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-READ     TO TRUE
+           SET SO-FILE-E1DQ0010           TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+           .
       ******************************************************************
-      *                 3100-FINAL-WITH-ERROR                           
+      *                     2200-CHECK-IF-DATA-VALID
+      * WE NEED TO CHECK IF THE DIMENSIONS HEADER IS VALID, IF SHAPE_ID
+      * IS VALID, AND IF SHAPE_NAME IS NOT EMPTY
+      *
       ******************************************************************
-       3100-FINAL-WITH-ERROR.                                           
-           DISPLAY 'FINAL WITH ERROR'                                   
-           STOP RUN                                                     
-           .                                                            
+       2200-CHECK-IF-DATA-VALID.
+      * INITIALIZATION
+           SET SO-INVALID-DATA TO TRUE
+
+      * WIDTH/HEIGHT HEADER
+           IF SO-DIMENSIONS-INVALID THEN
+              DISPLAY 'INVALID OR OVERSIZED SHAPE DIMENSIONS '
+              MOVE 'SHAPE DIMENSIONS INVALID OR TOO LARGE'
+                TO WS-REJECT-REASON
+              PERFORM 7150-WRITE-REJECT-RECORD
+           ELSE
+      * ID OF SHAPE
+              IF FUNCTION TEST-NUMVAL(WS-LINE-OF-DATA(1)) NOT  = 0 THEN
+                 DISPLAY 'NON NUMERIC SHAPE ID '
+                 MOVE 'NON NUMERIC SHAPE ID' TO WS-REJECT-REASON
+                 PERFORM 7150-WRITE-REJECT-RECORD
+              ELSE
+      * SHAPE NAME
+                 IF WS-LINE-OF-DATA(2) = SPACE OR LOW-VALUES
+                 THEN
+                    DISPLAY 'SHAPE_NAME IS EMPTY '
+                    MOVE 'SHAPE NAME IS EMPTY' TO WS-REJECT-REASON
+                    PERFORM 7150-WRITE-REJECT-RECORD
+                 ELSE
+      *  IN OTHER CASE DATA IS VALID
+                    SET SO-DATA-VALID TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           .
+      ***************************************************************
+      *                2300-GET-DATA-AND-WRITE
+      ***************************************************************
+       2300-GET-DATA-AND-WRITE.
+      * OUTSIDE LOOP GOES THRU THE LINES (Y)
+      * INSIDE LOOP GOES THRU THE COLUMNS(X)
+           PERFORM VARYING WS-ITER FROM 1 BY 1
+           UNTIL WS-ITER > WS-SHAPE-HEIGHT
+
+             COMPUTE WS-ARRAY-ROW-INDEX = WS-HEADER-LINE-COUNT + WS-ITER
+
+             PERFORM VARYING WS-ITER2 FROM 1 BY 1
+             UNTIL WS-ITER2 > WS-SHAPE-WIDTH
+
+                  IF WS-LINE-OF-DATA(WS-ARRAY-ROW-INDEX)(WS-ITER2:1) =
+                     'X' OR 'x'
+                  THEN
+                     MOVE WS-ITER     TO POSITION-Y
+                     MOVE WS-ITER2    TO POSITION-X
+                     PERFORM 7200-WRITE-DB-RECORD
+                  END-IF
+             END-PERFORM
+           END-PERFORM
+           .
+      *****************************************************************
+      *                7150-WRITE-REJECT-RECORD
+      * WRITES ONE LINE TO THE REJECT REPORT FOR A SHAPE BLOCK THAT
+      * FAILED 2200-CHECK-IF-DATA-VALID, SO THE REST OF THE FILE CAN
+      * STILL BE LOADED
+      *****************************************************************
+       7150-WRITE-REJECT-RECORD.
+           INITIALIZE WS-E1DQ0020-REC
+           MOVE WS-LINE-OF-DATA(1)     TO REJ-SHAPE-ID-TEXT
+           MOVE WS-BLOCK-START-LINE    TO REJ-LINE-NUMBER
+           MOVE WS-REJECT-REASON       TO REJ-REASON
+
+           WRITE WS-E1DQ0020-REC
+
+           MOVE WS-FS-E1DQ0020            TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-WRITE    TO TRUE
+           SET SO-FILE-E1DQ0020           TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+
+           ADD 1 TO WS-REJECT-COUNT
+           .
+      *****************************************************************
+      *                7160-WRITE-CHECKPOINT-RECORD
+      * RECORDS HOW FAR THE JOB HAS GOTTEN SO A LATER RESTART CAN SKIP
+      * THE SHAPE BLOCKS ALREADY LOADED INSTEAD OF RELOADING THEM
+      *****************************************************************
+       7160-WRITE-CHECKPOINT-RECORD.
+           INITIALIZE WS-E1DQCKPO-REC
+           MOVE WS-TOTAL-SHAPES-LOADED TO CKPTO-SHAPES-LOADED
+           MOVE WS-TOTAL-RECORDS-READ  TO CKPTO-RECORDS-READ
+           MOVE WS-REJECT-COUNT        TO CKPTO-REJECT-COUNT
+
+           WRITE WS-E1DQCKPO-REC
+
+           MOVE WS-FS-E1DQCKPO             TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-WRITE     TO TRUE
+           SET SO-FILE-E1DQCKPO            TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+
+      * COMMIT RIGHT HERE SO THE CHECKPOINT RECORD AND THE DB2 COMMIT
+      * POINT ARE THE SAME POINT - A RESTART TRUSTS THIS CHECKPOINT TO
+      * MEAN EVERYTHING UP TO IT IS SAFELY COMMITTED
+           EXEC SQL
+           COMMIT
+           END-EXEC
+           .
+      ******************************************************************
+      *                      3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           DISPLAY '300-FINAL'
+           DISPLAY 'SHAPE BLOCKS REJECTED: ' WS-REJECT-COUNT
+           DISPLAY 'SHAPES LOADED: ' WS-TOTAL-SHAPES-LOADED
+           PERFORM 7160-WRITE-CHECKPOINT-RECORD
+           CLOSE E1DQ0010
+           CLOSE E1DQ0020
+           CLOSE E1DQCKPO
+           STOP RUN
+           .
       ******************************************************************
       *                 3500-DB2-ERROR-FINAL                            
       ******************************************************************
@@ -296,10 +613,16 @@
       * SHAPE NAME                                                      
            MOVE WS-LINE-OF-DATA(2) TO SHAPE-NAME                        
                                                                         
-           DISPLAY 'PRZYGOTOWANO ZACZNAM 2300 GET AND WRITE'            
-                                                                        
-           PERFORM 2300-GET-DATA-AND-WRITE                              
-           .                                                            
+           DISPLAY 'PRZYGOTOWANO ZACZNAM 2300 GET AND WRITE'
+
+           PERFORM 2300-GET-DATA-AND-WRITE
+
+           ADD 1 TO WS-TOTAL-SHAPES-LOADED
+           IF FUNCTION MOD(WS-TOTAL-SHAPES-LOADED
+                           WS-CHECKPOINT-INTERVAL) = 0 THEN
+              PERFORM 7160-WRITE-CHECKPOINT-RECORD
+           END-IF
+           .
       ***************************************************************** 
       *                     7200-WRITE-DB-RECORD                        
       ***************************************************************** 
