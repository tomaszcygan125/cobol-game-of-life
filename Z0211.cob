@@ -18,7 +18,8 @@
            05 CT-MAXIMUM-HEIGHT-OF-SCRREN PIC S9(4) COMP VALUE 25.      
            05 CT-LOCK-INDICATOR           PIC X VALUE 'Y'.              
            05 CT-UNLOCK-INDICATOR         PIC X VALUE 'N'.              
-           05 CT-NUMBER-OF-ITERATIONS     PIC S9(4) COMP VALUE 100.     
+           05 CT-NUMBER-OF-ITERATIONS     PIC S9(4) COMP VALUE 100.
+           05 CT-LOCK-STALE-SECONDS       PIC S9(9) COMP VALUE 300.
       * SWITCHES                                                        
        01 SW-SWITCHES.                                                  
            05 SW-SHAPE-FOUND                       PIC X.               
@@ -43,14 +44,20 @@
            05 SW-NO-ACTIVE-CELLS                   PIC X.               
                88 SO-NO-ACTIVE-CELLS               VALUE 'Y'.           
                88  SO-THERE-ARE-ACTIVE-CELLS       VALUE 'N'.           
-           05 SW-IF-RESOURCES-LOCKED               PIC X.               
-               88 SO-OTHERS-CAN-PLAY               VALUE 'N'.           
-               88 SO-RESOURCES-ARE-LOCKED          VALUE 'Y'.           
-           05 SW-IF-INPUT-DATA-IS-VALID            PIC X.               
-               88 SO-VALID-INPUT-DATA              VALUE 'Y'.           
-               88 SO-INVALID-INPUT-DATA            VALUE 'N'.           
-      * COMMAREA                                                        
-           COPY ZZEC0210.                                               
+           05 SW-IF-RESOURCES-LOCKED               PIC X.
+               88 SO-OTHERS-CAN-PLAY               VALUE 'N'.
+               88 SO-RESOURCES-ARE-LOCKED          VALUE 'Y'.
+           05 SW-IF-LOCK-STALE                     PIC X.
+               88 SO-LOCK-IS-STALE                 VALUE 'Y'.
+               88 SO-LOCK-NOT-STALE                VALUE 'N'.
+           05 SW-IF-INPUT-DATA-IS-VALID            PIC X.
+               88 SO-VALID-INPUT-DATA              VALUE 'Y'.
+               88 SO-INVALID-INPUT-DATA            VALUE 'N'.
+           05 SW-IF-SHAPE-OVERLAPS                 PIC X.
+               88 SO-OVERLAP-FOUND                 VALUE 'Y'.
+               88 SO-NO-OVERLAP                     VALUE 'N'.
+      * COMMAREA
+           COPY ZZEC0210.
                                                                         
       **********************************                                
       *      DB2 ERROR HANDLING VARIABLES*                              
@@ -69,46 +76,63 @@
                88 SO-7400-PARA              VALUE '7400'.               
                88 SO-7500-PARA              VALUE '7500'.               
                88 SO-7600-PARA              VALUE '7600'.               
-               88 SO-7700-PARA              VALUE '7700'.               
-               88 SO-7800-PARA              VALUE '7800'.          
-               88 SO-7900-PARA              VALUE '7900'.          
+               88 SO-7700-PARA              VALUE '7700'.
+               88 SO-7750-PARA              VALUE '7750'.
+               88 SO-7770-PARA              VALUE '7770'.
+               88 SO-7800-PARA              VALUE '7800'.
+               88 SO-7900-PARA              VALUE '7900'.
+               88 SO-7150-PARA              VALUE '7150'.
+               88 SO-7175-PARA              VALUE '7175'.
+               88 SO-7180-PARA              VALUE '7180'.
                                                                    
       * PROGRAM VARIABLES.                                         
        01 PROGRAM-VARIABLES.                                       
            05 WS-MAP.                                              
                10 WS-MAP-LINE PIC X(79) OCCURS 24 TIMES.           
            05 WS-ITER             PIC S9(4) COMP.                  
-           05 WS-ITER2            PIC S9(4) COMP.                  
-           05 WS-ITER3            PIC S9(4) COMP.                  
-           05 WS-ITER4            PIC S9(4) COMP.                  
+           05 WS-ITER2            PIC S9(4) COMP.
+           05 WS-ITER4            PIC S9(4) COMP.
            05 WS-ITER5            PIC S9(4) COMP.                  
            05 WS-Y-VALUE          PIC S9(4) COMP.                  
            05 WS-X-VALUE          PIC S9(4) COMP.                  
-           05 WS-MAX-FROM-SHAPE.                                   
-               10 WS-MAX-POS-OF-X PIC S9(9) COMP.                  
-               10 WS-MAX-POS-OF-Y PIC S9(9) COMP.                  
-           05 WS-HOW-MANY-SECONDS PIC S9(8) COMP VALUE 1000.       
-           05 WS-COUNT-NEIGHBORS  PIC S9(4) COMP VALUE 0.          
-           05 WS-NEIGHBORS-TOTAL  PIC S9(4) COMP VALUE 0.          
-                                                                   
-      * MAP COPYBOOK                                               
-           COPY ZZMP0211.                                          
-                                                                   
-      * SQLCA AND DCLGENS                                          
-           EXEC SQL INCLUDE SQLCA END-EXEC.                        
-           EXEC SQL INCLUDE Z1EC0211 END-EXEC.                     
-           EXEC SQL INCLUDE Z2EC0211 END-EXEC.                     
-           EXEC SQL INCLUDE Z3EC0211 END-EXEC.                     
-           EXEC SQL INCLUDE Z4EC0211 END-EXEC.                     
-      * CURSOR DECLARATIONS                                        
+           05 WS-MAX-FROM-SHAPE.
+               10 WS-MAX-POS-OF-X PIC S9(9) COMP.
+               10 WS-MAX-POS-OF-Y PIC S9(9) COMP.
+               10 WS-EFF-MAX-POS-OF-X PIC S9(9) COMP.
+               10 WS-EFF-MAX-POS-OF-Y PIC S9(9) COMP.
+           05 WS-TRANSFORM-CELL.
+               10 WS-TRANSFORM-X  PIC S9(9) COMP.
+               10 WS-TRANSFORM-Y  PIC S9(9) COMP.
+           05 WS-HOW-MANY-SECONDS PIC S9(8) COMP VALUE 1000.
+           05 WS-COUNT-NEIGHBORS  PIC S9(4) COMP VALUE 0.
+           05 WS-NEIGHBORS-TOTAL  PIC S9(4) COMP VALUE 0.
+           05 WS-EFF-ITERATIONS   PIC S9(4) COMP VALUE 100.
+           05 WS-EFF-DELAY-MS     PIC S9(4) COMP VALUE 100.
+           05 WS-GENERATIONS-RUN  PIC S9(4) COMP VALUE 0.
+           05 WS-POPULATION-COUNT PIC S9(4) COMP VALUE 0.
+           05 WS-AUDIT-ACTION     PIC X(20).
+           05 WS-RUN-TIME         PIC X(26).
+
+      * MAP COPYBOOK
+           COPY ZZMP0211.
+
+      * SQLCA AND DCLGENS
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE Z1EC0211 END-EXEC.
+           EXEC SQL INCLUDE Z2EC0211 END-EXEC.
+           EXEC SQL INCLUDE Z3EC0211 END-EXEC.
+           EXEC SQL INCLUDE Z4EC0211 END-EXEC.
+           EXEC SQL INCLUDE Z5EC0211 END-EXEC.
+           EXEC SQL INCLUDE Z6EC0211 END-EXEC.
+      * CURSOR DECLARATIONS                                      
            EXEC SQL DECLARE C-NAME CURSOR FOR                      
            SELECT                                                  
            POSITION_X, POSITION_Y                                  
            FROM SHAPE_TABLE3                                       
            WHERE SHAPE_ID = :SHAPE-ID                              
            END-EXEC.                                                   
-       LINKAGE SECTION.                                                
-       01 DFHCOMMAREA PIC X(108).                                      
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(165).
       *****************************************************************
       *                   PROCEDURE DIVISION                           
       *****************************************************************
@@ -123,31 +147,36 @@
       *****************************************************************
       *                      1000-INIT                                 
       *****************************************************************
-       1000-INIT.                                                      
-           PERFORM 1005-IGNORE-CONDITION                               
-           PERFORM 7700-CHECK-CONCURRENCY                              
-                                                                       
-           IF SO-OTHERS-CAN-PLAY THEN                                  
-                                                                       
-      * IF NO ONE USES ROUTINE  RIGHT NOW  WE ARE LOCKING ACCESS       
-      * ONLY FOR US                                                    
-             PERFORM 7800-LOCK-THE-RESOURCES                           
-           ELSE                                                        
-      * SOMEONE USES TRANASACTION DATA RIGHT NOW                       
-      * SO WE CANNOT CHANGE ANYTHING                                   
-      *                                                                
-      * ROUTINE WILL SET PARTICULAR FLAG AND CONTROL WILL BE RETURED   
-      * TO CALLING PROGRAM                                             
-             PERFORM 3020-FINAL-NO-CONCURRENCY                         
-                                                                       
+       1000-INIT.
+           PERFORM 1005-IGNORE-CONDITION
+      * THE COMMAREA NEEDS TO BE AVAILABLE BEFORE WE CHECK CONCURRENCY
+      * BECAUSE THE LOCK IS NOW KEPT PER BOARD (ZZEC0210-I-MAP-ID)
+           MOVE DFHCOMMAREA TO WS-ZZEC0210
+           IF ZZEC0210-I-MAP-ID = 0 THEN
+              MOVE 1 TO ZZEC0210-I-MAP-ID
            END-IF
-      * SETTING OTHER ERROR TO TRUE                                     
-                                                                        
-           MOVE DFHCOMMAREA TO WS-ZZEC0210                              
-           SET  ZZEC0210-O-RC-OTHER-ERROR TO TRUE                       
-           MOVE 'UNKNOWN ERROR ' TO  ZZEC0210-O-ERROR-MESSAGE           
-           SET SO-THERE-ARE-ACTIVE-CELLS TO TRUE                        
-           .                                                            
+
+           PERFORM 7700-CHECK-CONCURRENCY
+
+           IF SO-OTHERS-CAN-PLAY THEN
+
+      * IF NO ONE USES ROUTINE  RIGHT NOW  WE ARE LOCKING ACCESS
+      * ONLY FOR US
+             PERFORM 7800-LOCK-THE-RESOURCES
+           ELSE
+      * SOMEONE USES TRANASACTION DATA RIGHT NOW
+      * SO WE CANNOT CHANGE ANYTHING
+      *
+      * ROUTINE WILL SET PARTICULAR FLAG AND CONTROL WILL BE RETURED
+      * TO CALLING PROGRAM
+             PERFORM 3020-FINAL-NO-CONCURRENCY
+
+           END-IF
+      * SETTING OTHER ERROR TO TRUE
+           SET  ZZEC0210-O-RC-OTHER-ERROR TO TRUE
+           MOVE 'UNKNOWN ERROR ' TO  ZZEC0210-O-ERROR-MESSAGE
+           SET SO-THERE-ARE-ACTIVE-CELLS TO TRUE
+           .
       ******************************************************************
       *                 1005-IGNORE-CONDITION                           
       ******************************************************************
@@ -225,11 +254,12 @@
       *TEST                                                             
       *    DISPLAY '2111-SEND-THE-MAP '                                 
       */TEST                                                            
-           EXEC CICS                                                    
-           SEND MAP('MP0211') MAPSET('MP0211')                          
-           FROM(MP0211O)                                                
-           ERASE                                                        
-           END-EXEC                                                     
+           EXEC CICS
+           SEND MAP('MP0211') MAPSET('MP0211')
+           FROM(MP0211O)
+           ERASE
+           FREEKB
+           END-EXEC
       *    MOVE DFHRESP(ITEMERR) TO EIBRESP                             
            PERFORM 2200-CHECK-EIBRESP                                   
            .                                                            
@@ -261,32 +291,56 @@
            IF SO-VALID-INPUT-DATA THEN                                  
              PERFORM 7300-CHECK-IF-SHAPE-EXIST                          
                                                                         
-             IF SO-SHAPE-EXISTS THEN                                    
-                                                                        
-      *TEST                                                             
-      *      DISPLAY 'SO-SHAPE-EXISTS        '                          
-      */TEST                                                            
-                PERFORM 2121-CHECK-IF-CAN-BE-PLACED                     
-                                                                        
-                IF SO-CAN-BE-PLACED THEN                                
-                                                                        
-      *TEST                                                             
-      *    DISPLAY 'SO-CAN-BE-PLACED TRUE  '                            
-      */TEST                                                            
-                 PERFORM 2122-PREPARE-THE-MAP                           
-                 PERFORM 2124-PLACE-THE-SHAPE                           
-                 PERFORM 2128-FLASH-THE-SHAPE                           
-                                                                        
-      *        WE NEED TO SAVE THE MAP TO THE DATABSE                   
-                                                                        
-                 PERFORM 2125-PREPARE-AND-SAVE-THE-MAP                  
-                                                                        
-      *TEST                                                             
-      *    DISPLAY 'FLAG ZZEC0210-O-RC-NORMAL SET TRUE '     
-      */TEST                                                            
-                 SET ZZEC0210-O-RC-NORMAL TO TRUE                       
-                                                                        
-                ELSE                                                    
+             IF SO-SHAPE-EXISTS THEN
+
+      *TEST
+      *      DISPLAY 'SO-SHAPE-EXISTS        '
+      */TEST
+      * A 90/270 ROTATION SWAPS WIDTH AND HEIGHT - THE PLACEABILITY
+      * CHECK NEEDS THE SHAPE'S BOUNDING BOX AFTER THE REQUESTED
+      * TRANSFORM, NOT THE ONE IT WAS DIGITIZED WITH
+                EVALUATE TRUE
+                  WHEN ZZEC0210-I-TRANSFORM-ROTATE90
+                  WHEN ZZEC0210-I-TRANSFORM-ROTATE270
+                     MOVE WS-MAX-POS-OF-Y TO WS-EFF-MAX-POS-OF-X
+                     MOVE WS-MAX-POS-OF-X TO WS-EFF-MAX-POS-OF-Y
+                  WHEN OTHER
+                     MOVE WS-MAX-POS-OF-X TO WS-EFF-MAX-POS-OF-X
+                     MOVE WS-MAX-POS-OF-Y TO WS-EFF-MAX-POS-OF-Y
+                END-EVALUATE
+
+                PERFORM 2121-CHECK-IF-CAN-BE-PLACED
+
+                IF SO-CAN-BE-PLACED THEN
+
+      *TEST
+      *    DISPLAY 'SO-CAN-BE-PLACED TRUE  '
+      */TEST
+                 PERFORM 2122-PREPARE-THE-MAP
+                 PERFORM 2123-CHECK-FOR-OVERLAP
+
+                 IF SO-OVERLAP-FOUND AND
+                    NOT ZZEC0210-I-OVERLAP-CONFIRMED THEN
+                    SET ZZEC0210-O-RC-OVERLAP-WARNING TO TRUE
+                    MOVE 'SHAPE OVERLAPS LIVE CELLS - CONFIRM TO PLACE'
+                                   TO ZZEC0210-O-ERROR-MESSAGE
+                 ELSE
+                 PERFORM 2124-PLACE-THE-SHAPE
+                 PERFORM 2128-FLASH-THE-SHAPE
+
+      *        WE NEED TO SAVE THE MAP TO THE DATABSE
+
+                 PERFORM 2125-PREPARE-AND-SAVE-THE-MAP
+
+      *TEST
+      *    DISPLAY 'FLAG ZZEC0210-O-RC-NORMAL SET TRUE '
+      */TEST
+                 SET ZZEC0210-O-RC-NORMAL TO TRUE
+                 MOVE 'ADD SHAPE' TO WS-AUDIT-ACTION
+                 PERFORM 7175-WRITE-AUDIT-RECORD
+                 END-IF
+
+                ELSE
       *TEST                                                             
       *    DISPLAY '2120 SHAPE CANT BE PLACED HERE '                    
       *    DISPLAY '2120 SET ZZEC0210-O-RC-INVALID-POSTION TO TRUE  '   
@@ -326,10 +380,10 @@
       *TEST                                                             
       *    DISPLAY ' 2121-CHECK-IF-CAN-BE-PLACED '                      
       */TEST                                                            
-           IF ZZEC0210-I-POSITION-X + WS-MAX-POS-OF-X <=                
-              CT-MAXIMUM-WIDTH-OF-SCREEN  AND                           
-              ZZEC0210-I-POSITION-Y + WS-MAX-POS-OF-Y <=                
-              CT-MAXIMUM-HEIGHT-OF-SCRREN THEN                          
+           IF ZZEC0210-I-POSITION-X + WS-EFF-MAX-POS-OF-X <=
+              CT-MAXIMUM-WIDTH-OF-SCREEN  AND
+              ZZEC0210-I-POSITION-Y + WS-EFF-MAX-POS-OF-Y <=
+              CT-MAXIMUM-HEIGHT-OF-SCRREN THEN
                                                                         
       *TEST                                                             
       *    DISPLAY ' 2112 CONDITION TRUE  '                             
@@ -361,7 +415,37 @@
            PERFORM 2129-MOVE-DATA-TO-SYBMOLIC-MAP                       
            .                                                            
       ******************************************************************
-      *                   2124-PLACE-THE-SHAPE                          
+      *                 2123-CHECK-FOR-OVERLAP
+      * PROGRAM WILL WALK THE SHAPE'S CELLS THE SAME WAY AS
+      * 2124-PLACE-THE-SHAPE DOES, BUT ONLY TO SEE IF ANY OF THEM
+      * LAND ON A CELL THAT IS ALREADY ALIVE ON THE CURRENT MAP
+      ******************************************************************
+       2123-CHECK-FOR-OVERLAP.
+           SET SO-NO-OVERLAP TO TRUE
+
+           PERFORM 7400-OPEN-CURSOR
+           SET SO-NOT-END-OF-DATA-SHAPE-TABLE TO TRUE
+
+           PERFORM 7600-FETCH-SHAPE-TABLE-RECORD
+
+           PERFORM UNTIL SO-END-OF-DATA-SHAPE-TABLE
+
+             PERFORM 2161-TRANSFORM-SHAPE-CELL
+
+             COMPUTE POSITION-X = POSITION-X + ZZEC0210-I-POSITION-X - 1
+             COMPUTE POSITION-Y = POSITION-Y + ZZEC0210-I-POSITION-Y - 1
+
+             IF WS-MAP-LINE(POSITION-Y)(POSITION-X:1) = 'X' THEN
+                SET SO-OVERLAP-FOUND TO TRUE
+             END-IF
+
+             PERFORM 7600-FETCH-SHAPE-TABLE-RECORD
+           END-PERFORM
+
+           PERFORM 7500-CLOSE-CURSOR
+           .
+      ******************************************************************
+      *                   2124-PLACE-THE-SHAPE
       ******************************************************************
        2124-PLACE-THE-SHAPE.                                            
       *TEST                                                             
@@ -379,11 +463,13 @@
       * WILL CALCULATE THIS POSISITON + WHERE USER WANTS TO PLACE IT   I
       * AND WILL PUT '/' SYMBOL WHERE THIS PLACE SHOULD BE              
       * WE ARE PLACING '/' TO MAKE IT MORE OBVOIUS WHAT USER JUST PLACED
-                                                                        
+
+             PERFORM 2161-TRANSFORM-SHAPE-CELL
+
              COMPUTE POSITION-X = POSITION-X + ZZEC0210-I-POSITION-X - 1
              COMPUTE POSITION-Y = POSITION-Y + ZZEC0210-I-POSITION-Y - 1
-                                                                        
-             MOVE '/' TO POLEO(POSITION-Y)(POSITION-X:1)                
+
+             MOVE '/' TO POLEO(POSITION-Y)(POSITION-X:1)
                                                                         
              PERFORM 7600-FETCH-SHAPE-TABLE-RECORD                      
            END-PERFORM                                                  
@@ -544,60 +630,111 @@
       *TEST                                                             
       *    DISPLAY 'ZZEC0210-O-RC-SUCCESS-RESET TO TRUE '               
       */TEST                                                            
-           SET ZZEC0210-O-RC-SUCCESS-RESET TO TRUE                      
-           MOVE ' ' TO ZZEC0210-O-ERROR-MESSAGE                         
+           SET ZZEC0210-O-RC-SUCCESS-RESET TO TRUE
+           MOVE ' ' TO ZZEC0210-O-ERROR-MESSAGE
+           MOVE 'RESET' TO WS-AUDIT-ACTION
+           PERFORM 7175-WRITE-AUDIT-RECORD
            .                                                            
       ******************************************************************
-      *                  2140-START-THE-GAME                            
-      * PROGRAM WILL TAKE MAP FROM THE DATABASE                         
-      * IN LOOP:                                                        
-      * PROGRAM WILL BE MODIFING MAP BY LOOKING ON THE PROGRAM VARIABLES
-      * (SYMBOLIC MAP DATA WILL BE MODIFIED)                            
-      *  DISPLAYING OF THE MODIFIED MAP                                 
-      * MOVING SYMBOLIC MAP TO PROGRAM VARIABLES                        
-      * END-LOOP                                                        
+      *                  2140-START-THE-GAME
+      * EACH LINK CALL PLAYS EXACTLY ONE GENERATION AND RETURNS, SO THE
+      * TASK NEVER BLOCKS ON TERMINAL I/O WHILE A GAME IS ANIMATING.
+      * Z02101 DRIVES THE REST OF A RUN BY RE-LINKING IN
+      * ZZEC0210-M-CONTINUE-THE-GAME MODE, ONE GENERATION PER CICS
+      * INTERVAL-CONTROL TURNAROUND, UNTIL THE RUN FINISHES, RUNS OUT
+      * OF ACTIVE CELLS, OR THE USER PAUSES IT
+      ******************************************************************
+       2140-START-THE-GAME.
+      *TEST
+      *    DISPLAY '2140-START-THE-GAME '
+      */TEST
+           EVALUATE TRUE
+             WHEN ZZEC0210-M-CONTINUE-THE-GAME
+                PERFORM 2139-RESUME-CONTINUATION-STATE
+                PERFORM 2146-DELAY-100MS
+             WHEN OTHER
+                PERFORM 2138-INITIALIZE-NEW-RUN
+           END-EVALUATE
+
+           PERFORM 7200-SELECT-MAP-FROM-DB
+
+      * MOVE DATA FROM PROGRAM VARIABLES TO SYMBOLIC MAP VARIABLES
+           PERFORM  2129-MOVE-DATA-TO-SYBMOLIC-MAP
+
+           PERFORM 2141-ITERATE-THE-GAME
+           PERFORM 2111-SEND-THE-MAP
+           ADD 1 TO WS-GENERATIONS-RUN
+           PERFORM 7180-WRITE-GAME-STATS
+
+      *  MOVE SYMBOLIC MAP VARIABLES TO PROGRAM VARIABLES
+           PERFORM 2148-MOVE-SCREEN-DATA-TO-PROG
+
+           PERFORM 2147-CHECK-FOR-ACTIVE-CELLS
+
+      *  AFTER EVERY GENERATION WE SAVE THE LATEST IMAGE OF THE MAP TO
+      *  THE DATABASE, SO THE RUN CAN BE PICKED BACK UP LATER
+           MOVE WS-MAP TO MAP-DATA-TEXT
+           PERFORM 7100-SAVE-THE-MAP
+           MOVE WS-GENERATIONS-RUN TO ZZEC0210-O-GENERATIONS-RUN
+      *TEST
+      *    DISPLAY 'FLAG ZZEC0210-O-RC-NORMAL SET TRUE '
+      */TEST
+           IF SO-NO-ACTIVE-CELLS OR
+              WS-GENERATIONS-RUN NOT < WS-EFF-ITERATIONS THEN
+              SET ZZEC0210-O-RC-NORMAL TO TRUE
+              MOVE ' ' TO ZZEC0210-O-ERROR-MESSAGE
+           ELSE
+      * MORE GENERATIONS REMAIN - CARRY THE RUN'S STATE FORWARD SO
+      * Z02101 CAN RE-LINK IN CONTINUE MODE FOR THE NEXT GENERATION
+              SET ZZEC0210-O-RC-SUCCESS-PLAY TO TRUE
+              MOVE ' ' TO ZZEC0210-O-ERROR-MESSAGE
+              MOVE WS-RUN-TIME        TO ZZEC0210-C-RUN-TIMESTAMP
+              MOVE WS-GENERATIONS-RUN TO ZZEC0210-C-GENERATIONS-SO-FAR
+              MOVE WS-EFF-ITERATIONS  TO ZZEC0210-C-EFF-ITERATIONS
+              MOVE WS-EFF-DELAY-MS    TO ZZEC0210-C-EFF-DELAY-MS
+           END-IF
+           .
       ******************************************************************
-       2140-START-THE-GAME.                                             
-      *TEST                                                             
-      *    DISPLAY '2140-START-THE-GAME '                               
-      */TEST                                                            
-           INITIALIZE WS-MAP                                            
-           INITIALIZE MAP-DATA-TEXT                                     
-                                                                        
-           PERFORM 7200-SELECT-MAP-FROM-DB                              
-                                                                        
-      * MOVE DATA FROM PROGRAM VARIABLES TO SYMBOLIC MAP VARIABLES      
-                                                                        
-           PERFORM  2129-MOVE-DATA-TO-SYBMOLIC-MAP    
-      * TUTAJ TEN SEND DZIAL DOBRZE                                     
-      *      PERFORM 2111-SEND-THE-MAP                                  
-                                                                        
-           PERFORM VARYING WS-ITER3 FROM 1 BY 1 UNTIL WS-ITER3 >        
-           CT-NUMBER-OF-ITERATIONS OR  SO-NO-ACTIVE-CELLS               
-                                                                        
-                                                                        
-             PERFORM 2141-ITERATE-THE-GAME                              
-             PERFORM 2111-SEND-THE-MAP                                  
-             PERFORM 2146-DELAY-100MS                                   
-                                                                        
-      *  MOVE SYMBOLIC MAP VARIABLES TO PROGRAM VARIABLES               
-             PERFORM 2148-MOVE-SCREEN-DATA-TO-PROG                      
-                                                                        
-                                                                        
-             PERFORM 2147-CHECK-FOR-ACTIVE-CELLS                        
-           END-PERFORM                                                  
-                                                                        
-      *  AFTER THIS GAME ENDS WE NEED TO SAVE THE LAST IMAGE OF         
-      *  MAP TO THE DATABASE TO USE IT LATER                            
-                                                                        
-           MOVE WS-MAP TO MAP-DATA-TEXT                                 
-           PERFORM 7100-SAVE-THE-MAP                                    
-      *TEST                                                             
-      *    DISPLAY 'FLAG ZZEC0210-O-RC-NORMAL SET TRUE '                
-      */TEST                                                            
-           SET ZZEC0210-O-RC-NORMAL TO TRUE                             
-           MOVE ' ' TO ZZEC0210-O-ERROR-MESSAGE                         
-           .                                                            
+      *               2138-INITIALIZE-NEW-RUN
+      * SETS UP A BRAND NEW GAME RUN (ITS FIRST GENERATION) - AUDIT
+      * ROW, THE RUN TIMESTAMP SHARED BY EVERY GAME_STATS_TABLE ROW
+      * BELOW, AND THE EFFECTIVE ITERATIONS/DELAY REQUESTED BY THE USER
+      ******************************************************************
+       2138-INITIALIZE-NEW-RUN.
+           INITIALIZE WS-MAP
+           INITIALIZE MAP-DATA-TEXT
+           INITIALIZE WS-GENERATIONS-RUN
+
+           MOVE 'START' TO WS-AUDIT-ACTION
+           PERFORM 7175-WRITE-AUDIT-RECORD
+
+      * ONE TIMESTAMP PER RUN, SHARED BY EVERY GENERATION'S STATS ROW
+      * BELOW SO A RUN'S POPULATION CURVE CAN BE PULLED TOGETHER LATER
+           EXEC SQL
+              VALUES CURRENT TIMESTAMP INTO :WS-RUN-TIME
+           END-EXEC
+
+           MOVE CT-NUMBER-OF-ITERATIONS TO WS-EFF-ITERATIONS
+           IF ZZEC0210-I-ITERATIONS NOT = ZERO THEN
+              MOVE ZZEC0210-I-ITERATIONS TO WS-EFF-ITERATIONS
+           END-IF
+
+           MOVE 100 TO WS-EFF-DELAY-MS
+           IF ZZEC0210-I-DELAY-MS NOT = ZERO THEN
+              MOVE ZZEC0210-I-DELAY-MS TO WS-EFF-DELAY-MS
+           END-IF
+           .
+      ******************************************************************
+      *               2139-RESUME-CONTINUATION-STATE
+      * PICKS A RUN BACK UP FROM THE STATE Z02101 ROUND-TRIPPED BACK TO
+      * US IN ZZEC0210-CONTINUE (SET AT THE BOTTOM OF 2140, ABOVE)
+      ******************************************************************
+       2139-RESUME-CONTINUATION-STATE.
+           MOVE ZZEC0210-C-RUN-TIMESTAMP       TO WS-RUN-TIME
+           MOVE ZZEC0210-C-GENERATIONS-SO-FAR  TO WS-GENERATIONS-RUN
+           MOVE ZZEC0210-C-EFF-ITERATIONS       TO WS-EFF-ITERATIONS
+           MOVE ZZEC0210-C-EFF-DELAY-MS          TO WS-EFF-DELAY-MS
+           .
       ***************************************************************** 
       *                2141-ITERATE-THE-GAME                            
       * AT EACH ITERATION PROGRAM WILL COUNT TOTAL OF NEIGHBOURS FOR    
@@ -610,9 +747,10 @@
       *TEST                                                             
       *    DISPLAY '2141-ITERATE-THE-GAME '                             
       */TEST                                                            
-          INITIALIZE WS-NEIGHBORS-TOTAL                                
-                                                                       
-          PERFORM VARYING WS-ITER FROM 1 BY 1 UNTIL WS-ITER > 24       
+          INITIALIZE WS-NEIGHBORS-TOTAL
+          INITIALIZE WS-POPULATION-COUNT
+
+          PERFORM VARYING WS-ITER FROM 1 BY 1 UNTIL WS-ITER > 24
              PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 79  
                 INITIALIZE WS-COUNT-NEIGHBORS                          
                 PERFORM 2142-COUNT-NEIGHBORS                           
@@ -639,11 +777,14 @@
       *    DISPLAY '2141 SO-DO-NOTHING  NO ACTION IS TAKEN '            
       */TEST                                                            
                        CONTINUE                                         
-                 END-EVALUATE      
-                  ADD WS-COUNT-NEIGHBORS TO WS-NEIGHBORS-TOTAL           
-               END-PERFORM                                               
-            END-PERFORM                                                  
-           .                                                            
+                 END-EVALUATE
+                  ADD WS-COUNT-NEIGHBORS TO WS-NEIGHBORS-TOTAL
+                  IF POLEO(WS-ITER)(WS-ITER2:1) = 'X' THEN
+                     ADD 1 TO WS-POPULATION-COUNT
+                  END-IF
+               END-PERFORM
+            END-PERFORM
+           .
       ******************************************************************
       *                   2142-COUNT-NEIGHBORS                          
       * PARAGRAPH WILL RETURN EXECT AMOUNT OF NEIGHBORS EACH CELL HAS   
@@ -669,22 +810,35 @@
       * 'X' DONT TOUCH ANY CORNER OR SIDE                               
       * SO WE WILL CHECK ALL POSSIBLE NEIGHBORS                         
       *                                                                 
-           IF WS-ITER > 1 AND WS-ITER < 24                              
-           AND                                                          
-              WS-ITER2 > 1 AND WS-ITER2 < 79                            
-           THEN                                                         
-      * HERE ALL THE NEIGHBORS PHYSICLY EXISTS                          
-      *TEST     
-      */TEST                                                  
-              PERFORM 2150-CHECK-LEFT-TOP                    
-              PERFORM 2151-CHECK-LEFT-MEDIUM                 
-              PERFORM 2152-CHECK-LEFT-BOTTOM                 
-              PERFORM 2153-CHECK-MEDIUM-BOTTOM               
-              PERFORM 2154-CHECK-RIGHT-BOTTOM                
-              PERFORM 2155-CHECK-MEDIUM-RIGHT                
-              PERFORM 2156-CHECK-RIGHT-TOP                   
-              PERFORM 2157-CHECK-MEDIUM-TOP                  
-           ELSE                                               
+           IF ZZEC0210-I-MODE-TOROIDAL THEN
+      * ON A TOROIDAL (WRAP-AROUND) BOARD EVERY CELL HAS ALL 8
+      * NEIGHBORS - THE ONES THAT WOULD FALL OFF AN EDGE WRAP
+      * AROUND TO THE OPPOSITE SIDE, SEE 2158-WRAP-COORDINATES
+              PERFORM 2150-CHECK-LEFT-TOP
+              PERFORM 2151-CHECK-LEFT-MEDIUM
+              PERFORM 2152-CHECK-LEFT-BOTTOM
+              PERFORM 2153-CHECK-MEDIUM-BOTTOM
+              PERFORM 2154-CHECK-RIGHT-BOTTOM
+              PERFORM 2155-CHECK-MEDIUM-RIGHT
+              PERFORM 2156-CHECK-RIGHT-TOP
+              PERFORM 2157-CHECK-MEDIUM-TOP
+           ELSE
+           IF WS-ITER > 1 AND WS-ITER < 24
+           AND
+              WS-ITER2 > 1 AND WS-ITER2 < 79
+           THEN
+      * HERE ALL THE NEIGHBORS PHYSICLY EXISTS
+      *TEST
+      */TEST
+              PERFORM 2150-CHECK-LEFT-TOP
+              PERFORM 2151-CHECK-LEFT-MEDIUM
+              PERFORM 2152-CHECK-LEFT-BOTTOM
+              PERFORM 2153-CHECK-MEDIUM-BOTTOM
+              PERFORM 2154-CHECK-RIGHT-BOTTOM
+              PERFORM 2155-CHECK-MEDIUM-RIGHT
+              PERFORM 2156-CHECK-RIGHT-TOP
+              PERFORM 2157-CHECK-MEDIUM-TOP
+           ELSE
       * HERE WE WILL CHECK NOT PERFECT SCENARIOS              
       * LIKE BEEING AT THE CORNER OR AT THE SIDE              
                                                              
@@ -810,13 +964,14 @@
                PERFORM 2150-CHECK-LEFT-TOP                              
                PERFORM 2151-CHECK-LEFT-MEDIUM                           
                PERFORM 2152-CHECK-LEFT-BOTTOM                           
-               PERFORM 2153-CHECK-MEDIUM-BOTTOM                         
-             END-IF                                                     
-           END-IF                                                       
-           .                                                            
-                                                                        
+               PERFORM 2153-CHECK-MEDIUM-BOTTOM
+             END-IF
+           END-IF
+           END-IF
+           .
+
       ******************************************************************
-      *                   2143-CHECK-IF-ALIVE                           
+      *                   2143-CHECK-IF-ALIVE
       * CHECKING IF THIS MAP POSITION(WITH GIVEN X AND Y) IS ALIVE OR   
       * NOT, IF SO WE ARE ADDING 1 TO WS-COUNT-NEIGHBORS VARRIABLE      
       ******************************************************************
@@ -892,14 +1047,14 @@
       ******************************************************************
       *                   2146-DELAY-100MS                    
       ******************************************************************
-       2146-DELAY-100MS.                                                
-      *TEST                                                             
-      *    DISPLAY ' 2146-DELAY-100MS '                                 
-      */TEST                                                            
-           EXEC CICS                                                    
-           DELAY FOR MILLISECS(100)                                     
-           END-EXEC                                                     
-           PERFORM 2200-CHECK-EIBRESP                                   
+       2146-DELAY-100MS.
+      *TEST
+      *    DISPLAY ' 2146-DELAY-100MS '
+      */TEST
+           EXEC CICS
+           DELAY FOR MILLISECS(WS-EFF-DELAY-MS)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
            .                                                            
       ******************************************************************
       *                  2147-CHECK-FOR-ACTIVE-CELLS                    
@@ -931,12 +1086,12 @@
            DISPLAY '2148-MOVE-SCREEN-DATA-TO-PROG  '                    
       */TEST                                                            
                                                                         
-           PERFORM VARYING WS-ITER5 FROM 1 BY 1 UNTIL WS-ITER5 > 24     
-              MOVE POLEO(WS-ITER5) TO WS-MAP-LINE(WS-ITER5)             
-           END-PERFORM                                                  
-           .                                                            
+           PERFORM VARYING WS-ITER5 FROM 1 BY 1 UNTIL WS-ITER5 > 24
+              MOVE POLEO(WS-ITER5) TO WS-MAP-LINE(WS-ITER5)
+           END-PERFORM
+           .
       ******************************************************************
-      *                 2150-CHECK-LEFT-TOP                             
+      *                 2150-CHECK-LEFT-TOP
       ******************************************************************
        2150-CHECK-LEFT-TOP.                                             
       *TEST                                                             
@@ -951,6 +1106,7 @@
       *    DISPLAY 'WS-Y-VALUE ' WS-Y-VALUE                             
       *    DISPLAY 'WS-X-VALUE ' WS-X-VALUE                             
       */TEST                                                            
+           PERFORM 2158-WRAP-COORDINATES
            PERFORM 2143-CHECK-IF-ALIVE                                  
            .                                                            
       ******************************************************************
@@ -968,6 +1124,7 @@
       *    DISPLAY 'WS-Y-VALUE ' WS-Y-VALUE                             
       *    DISPLAY 'WS-X-VALUE ' WS-X-VALUE                             
       */TEST                                                            
+           PERFORM 2158-WRAP-COORDINATES
            PERFORM 2143-CHECK-IF-ALIVE                                  
            .                                                            
       ******************************************************************
@@ -985,6 +1142,7 @@
       *    DISPLAY 'WS-Y-VALUE ' WS-Y-VALUE                             
       *    DISPLAY 'WS-X-VALUE ' WS-X-VALUE                             
       */TEST                                                            
+           PERFORM 2158-WRAP-COORDINATES
            PERFORM 2143-CHECK-IF-ALIVE                                  
            .                                                            
       ******************************************************************
@@ -1002,6 +1160,7 @@
       *    DISPLAY 'WS-Y-VALUE ' WS-Y-VALUE                             
       *    DISPLAY 'WS-X-VALUE ' WS-X-VALUE                             
       */TEST                                                            
+           PERFORM 2158-WRAP-COORDINATES
            PERFORM 2143-CHECK-IF-ALIVE                                  
            .                                                            
       ******************************************************************
@@ -1019,6 +1178,7 @@
       *    DISPLAY 'WS-Y-VALUE ' WS-Y-VALUE                             
       *    DISPLAY 'WS-X-VALUE ' WS-X-VALUE                             
       */TEST                                                            
+           PERFORM 2158-WRAP-COORDINATES
            PERFORM 2143-CHECK-IF-ALIVE                                  
            .                                                            
       ******************************************************************
@@ -1036,6 +1196,7 @@
       *    DISPLAY 'WS-Y-VALUE ' WS-Y-VALUE                             
       *    DISPLAY 'WS-X-VALUE ' WS-X-VALUE      
       */TEST                                                            
+           PERFORM 2158-WRAP-COORDINATES
            PERFORM 2143-CHECK-IF-ALIVE                                  
            .                                                            
       ******************************************************************
@@ -1053,6 +1214,7 @@
       *    DISPLAY 'WS-Y-VALUE ' WS-Y-VALUE                             
       *    DISPLAY 'WS-X-VALUE ' WS-X-VALUE                             
       */TEST                                                            
+           PERFORM 2158-WRAP-COORDINATES
            PERFORM 2143-CHECK-IF-ALIVE                                  
            .                                                            
       ******************************************************************
@@ -1070,11 +1232,33 @@
       *    DISPLAY 'WS-Y-VALUE ' WS-Y-VALUE                             
       *    DISPLAY 'WS-X-VALUE ' WS-X-VALUE                             
       */TEST                                                            
+           PERFORM 2158-WRAP-COORDINATES
            PERFORM 2143-CHECK-IF-ALIVE
-           PERFORM 2143-CHECK-IF-ALIVE                                  
-           .                                                            
+           PERFORM 2143-CHECK-IF-ALIVE
+           .
       ******************************************************************
-      *                   2200-CHECK-EIBRESP                            
+      *                2158-WRAP-COORDINATES
+      * ON A BOUNDED BOARD WS-Y-VALUE/WS-X-VALUE NEVER LAND OUTSIDE
+      * 1-24/1-79 WHEN THIS IS REACHED, SO THIS IS A NO-OP THERE.
+      * ON A TOROIDAL BOARD A NEIGHBOR THAT FELL OFF AN EDGE (0 OR
+      * ONE PAST THE LAST ROW/COLUMN) WRAPS AROUND TO THE OTHER SIDE
+      ******************************************************************
+       2158-WRAP-COORDINATES.
+           IF WS-Y-VALUE = 0 THEN
+              MOVE 24 TO WS-Y-VALUE
+           END-IF
+           IF WS-Y-VALUE = 25 THEN
+              MOVE 1 TO WS-Y-VALUE
+           END-IF
+           IF WS-X-VALUE = 0 THEN
+              MOVE 79 TO WS-X-VALUE
+           END-IF
+           IF WS-X-VALUE = 80 THEN
+              MOVE 1 TO WS-X-VALUE
+           END-IF
+           .
+      ******************************************************************
+      *                   2200-CHECK-EIBRESP
       ******************************************************************
        2200-CHECK-EIBRESP.                                              
       *TEST                                                             
@@ -1105,16 +1289,55 @@
       * PARAGRAPH WILL CHECK IF POSITION X AND POSITION Y TAKEN         
       * FROM CALLING PROGRAM IS VALID NUMERIC                           
       ******************************************************************
-       2160-CHECK-IF-INPUT-IS-VALID.                                    
-           IF ZZEC0210-I-POSITION-X IS NUMERIC AND                      
-              ZZEC0210-I-POSITION-Y IS NUMERIC THEN  
-             SET SO-VALID-INPUT-DATA  TO TRUE                           
-           ELSE                                                         
-             SET SO-INVALID-INPUT-DATA TO TRUE                          
-           END-IF                                                       
-           .                                                            
+       2160-CHECK-IF-INPUT-IS-VALID.
+           IF ZZEC0210-I-POSITION-X IS NUMERIC AND
+              ZZEC0210-I-POSITION-Y IS NUMERIC THEN
+             SET SO-VALID-INPUT-DATA  TO TRUE
+           ELSE
+             SET SO-INVALID-INPUT-DATA TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                 2161-TRANSFORM-SHAPE-CELL
+      * ROTATES/FLIPS ONE SHAPE_TABLE3 CELL (POSITION-X, POSITION-Y)
+      * WITHIN THE SHAPE'S OWN BOUNDING BOX (WS-MAX-POS-OF-X/Y) BEFORE
+      * THE CALLER OFFSETS IT BY WHERE THE USER WANTS THE SHAPE PLACED.
+      * CALLED FROM BOTH 2123-CHECK-FOR-OVERLAP AND 2124-PLACE-THE-SHAPE
+      * SO THE TWO WALK THE SAME TRANSFORMED CELLS.
+      ******************************************************************
+       2161-TRANSFORM-SHAPE-CELL.
+           EVALUATE TRUE
+             WHEN ZZEC0210-I-TRANSFORM-ROTATE90
+                COMPUTE WS-TRANSFORM-X =
+                   WS-MAX-POS-OF-Y - POSITION-Y + 1
+                MOVE POSITION-X TO WS-TRANSFORM-Y
+             WHEN ZZEC0210-I-TRANSFORM-ROTATE180
+                COMPUTE WS-TRANSFORM-X =
+                   WS-MAX-POS-OF-X - POSITION-X + 1
+                COMPUTE WS-TRANSFORM-Y =
+                   WS-MAX-POS-OF-Y - POSITION-Y + 1
+             WHEN ZZEC0210-I-TRANSFORM-ROTATE270
+                MOVE POSITION-Y TO WS-TRANSFORM-X
+                COMPUTE WS-TRANSFORM-Y =
+                   WS-MAX-POS-OF-X - POSITION-X + 1
+             WHEN ZZEC0210-I-TRANSFORM-FLIP-HORZ
+                COMPUTE WS-TRANSFORM-X =
+                   WS-MAX-POS-OF-X - POSITION-X + 1
+                MOVE POSITION-Y TO WS-TRANSFORM-Y
+             WHEN ZZEC0210-I-TRANSFORM-FLIP-VERT
+                MOVE POSITION-X TO WS-TRANSFORM-X
+                COMPUTE WS-TRANSFORM-Y =
+                   WS-MAX-POS-OF-Y - POSITION-Y + 1
+             WHEN OTHER
+                MOVE POSITION-X TO WS-TRANSFORM-X
+                MOVE POSITION-Y TO WS-TRANSFORM-Y
+           END-EVALUATE
+
+           MOVE WS-TRANSFORM-X TO POSITION-X
+           MOVE WS-TRANSFORM-Y TO POSITION-Y
+           .
       ******************************************************************
-      *                         3000-FINAL                              
+      *                         3000-FINAL
       ******************************************************************
        3000-FINAL.                                                      
       *TEST                                                             
@@ -1162,9 +1385,9 @@
       *TEST                                                             
       *    DISPLAY '3500-DB2-ERROR-FINAL  '                             
       */TEST                                                            
-           MOVE WS-ZZEC0210 TO DFHCOMMAREA                              
-      *    PERFORM 7900-UNLOCK-RESOURCES                                
-           EXEC CICS                                                    
+           MOVE WS-ZZEC0210 TO DFHCOMMAREA
+      *    PERFORM 7900-UNLOCK-RESOURCES
+           EXEC CICS
            RETURN                                                       
            END-EXEC                                                     
            .                                                            
@@ -1173,74 +1396,154 @@
       * MAP IS SAVED TO DATABASE                                        
       * WE ARE USING SQL UPDATE BECAUSE WE ONLY NEED 1 RECORD           
       ******************************************************************
-       7100-SAVE-THE-MAP.                                               
-      *TEST                                                             
-      *    DISPLAY '7100-SAVE-THE-MAP     '                             
-      */TEST                                                            
-           MOVE 1 TO MAP-ID                                             
-           MOVE 1896 TO MAP-DATA-LEN                                    
+       7100-SAVE-THE-MAP.
+      *TEST
+      *    DISPLAY '7100-SAVE-THE-MAP     '
+      */TEST
+           MOVE ZZEC0210-I-MAP-ID TO MAP-ID
+           MOVE 1896 TO MAP-DATA-LEN
            EXEC SQL
-           UPDATE  MAP_TABLE                                            
-           SET MAP_DATA = :MAP-DATA                                     
-           WHERE MAP_ID = :MAP-ID                                       
-           END-EXEC                                                     
-                                                                        
-           MOVE SQLCODE TO SW-SQLCODE                                   
-      *    MOVE -145 TO SW-SQLCODE                                      
-           IF SO-SQLCODE-OK THEN                                        
-             CONTINUE                                                   
-      *TEST                                                             
-      *     DISPLAY '7100 SQLCODE OK '                                  
-      */TEST                                                            
-           ELSE                                                         
-      *TEST                                                             
-      *     DISPLAY '7100 SQLCODE ERROR '                               
-      */TEST                                                            
-             SET SO-7100-PARA TO TRUE                                   
-             PERFORM 9000-DB2-ERROR                                     
-           END-IF                                                       
-           .                                                            
+           UPDATE  MAP_TABLE
+           SET MAP_DATA = :MAP-DATA
+           WHERE MAP_ID = :MAP-ID
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+      *    MOVE -145 TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+                CONTINUE
+      *TEST
+      *     DISPLAY '7100 SQLCODE OK '
+      */TEST
+           WHEN SO-SQLCODE-NOT-FOUND
+      * NO ROW EXISTS FOR THIS BOARD YET - THIS IS THE FIRST TIME
+      * IT HAS EVER BEEN SAVED SO WE CREATE IT
+                PERFORM 7150-INSERT-NEW-MAP
+           WHEN OTHER
+      *TEST
+      *     DISPLAY '7100 SQLCODE ERROR '
+      */TEST
+             SET SO-7100-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                   7150-INSERT-NEW-MAP
+      * FIRST TIME THIS BOARD IS SAVED - THERE IS NO ROW TO UPDATE YET
+      ******************************************************************
+       7150-INSERT-NEW-MAP.
+           EXEC SQL
+           INSERT INTO MAP_TABLE
+             (MAP_ID, MAP_DATA)
+           VALUES
+             (:MAP-ID, :MAP-DATA)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              SET SO-7150-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
       ******************************************************************
-      *                     7200-SELECT-MAP-FROM-DB                     
+      *                  7175-WRITE-AUDIT-RECORD
+      * ONE ROW PER ADD-SHAPE/RESET/START ACTION - WS-AUDIT-ACTION IS
+      * SET BY THE CALLER BEFORE THIS IS PERFORMED
+      ******************************************************************
+       7175-WRITE-AUDIT-RECORD.
+           MOVE ZZEC0210-I-MAP-ID TO AUDIT-MAP-ID OF DCLAUDIT-TABLE
+           MOVE WS-AUDIT-ACTION   TO AUDIT-ACTION OF DCLAUDIT-TABLE
+           MOVE EIBUSERID         TO AUDIT-USER   OF DCLAUDIT-TABLE
+
+           EXEC SQL
+           INSERT INTO AUDIT_TABLE
+             (AUDIT_MAP_ID, AUDIT_ACTION, AUDIT_USER, AUDIT_TIME)
+           VALUES
+             (:AUDIT-MAP-ID OF DCLAUDIT-TABLE,
+              :AUDIT-ACTION OF DCLAUDIT-TABLE,
+              :AUDIT-USER OF DCLAUDIT-TABLE,
+              CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              SET SO-7175-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                  7180-WRITE-GAME-STATS
+      * ONE ROW PER GENERATION OF THE RUN - WS-RUN-TIME IS CAPTURED
+      * ONCE AT THE TOP OF 2140-START-THE-GAME AND WS-POPULATION-COUNT
+      * IS LEFT BY 2141-ITERATE-THE-GAME FOR THE GENERATION JUST PLAYED
+      ******************************************************************
+       7180-WRITE-GAME-STATS.
+           MOVE ZZEC0210-I-MAP-ID TO STATS-MAP-ID OF DCLGAME-STATS-TABLE
+           MOVE WS-RUN-TIME       TO STATS-RUN-TIME OF DCLGAME-STATS-TABLE
+           MOVE WS-GENERATIONS-RUN
+             TO STATS-GENERATION-NUMBER OF DCLGAME-STATS-TABLE
+           MOVE WS-POPULATION-COUNT
+             TO STATS-POPULATION-COUNT OF DCLGAME-STATS-TABLE
+
+           EXEC SQL
+           INSERT INTO GAME_STATS_TABLE
+             (STATS_MAP_ID, STATS_RUN_TIME, STATS_GENERATION_NUMBER,
+              STATS_POPULATION_COUNT)
+           VALUES
+             (:STATS-MAP-ID OF DCLGAME-STATS-TABLE,
+              :STATS-RUN-TIME OF DCLGAME-STATS-TABLE,
+              :STATS-GENERATION-NUMBER OF DCLGAME-STATS-TABLE,
+              :STATS-POPULATION-COUNT OF DCLGAME-STATS-TABLE)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              SET SO-7180-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                     7200-SELECT-MAP-FROM-DB
       ******************************************************************
        7200-SELECT-MAP-FROM-DB.                                         
       *TEST                                                             
       *    DISPLAY '7200-SELECT-MAP-FROM-DB   '                         
       */TEST                                                            
-           INITIALIZE MP0211O                                           
-           PERFORM VARYING WS-ITER FROM 1 BY 1 UNTIL WS-ITER > 24       
-               MOVE LOW-VALUES TO POLEA(WS-ITER)                        
-           END-PERFORM                                                  
-           MOVE 1 TO MAP-ID                                             
-           INITIALIZE MAP-DATA                                          
-           EXEC SQL                                                     
-           SELECT MAP_DATA                                              
-           INTO :MAP-DATA  
-           FROM MAP_TABLE                                               
-           WHERE MAP_ID = :MAP-ID                                       
-           END-EXEC                                                     
-           MOVE SQLCODE TO SW-SQLCODE                                   
-      *     MOVE -145 TO SW-SQLCODE                                     
-           IF SO-SQLCODE-OK                                             
-           THEN                                                         
-                                                                        
-      *TEST                                                             
-      *     DISPLAY '7200 SQLCODE OK  '                                 
-      */TEST                                                            
-      *TEST                                                             
-      *     DISPLAY '7200 DATA MOVED FROM DB TO PROGRAM VARIABLES '     
-      */TEST                                                            
-               INITIALIZE WS-MAP                                        
-               MOVE MAP-DATA-TEXT TO WS-MAP                             
-                                                                        
-           ELSE                                                         
-      *TEST                                                             
-      *     DISPLAY '7200 SQLCODE ERROR '                               
-      */TEST                                                            
-               SET SO-7200-PARA TO TRUE                                 
-               PERFORM  9000-DB2-ERROR                                  
-           END-IF                                                       
-           .                                                            
+           INITIALIZE MP0211O
+           PERFORM VARYING WS-ITER FROM 1 BY 1 UNTIL WS-ITER > 24
+               MOVE LOW-VALUES TO POLEA(WS-ITER)
+           END-PERFORM
+           MOVE ZZEC0210-I-MAP-ID TO MAP-ID
+           INITIALIZE MAP-DATA
+           EXEC SQL
+           SELECT MAP_DATA
+           INTO :MAP-DATA
+           FROM MAP_TABLE
+           WHERE MAP_ID = :MAP-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+      *     MOVE -145 TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+      *TEST
+      *     DISPLAY '7200 SQLCODE OK  '
+      */TEST
+      *TEST
+      *     DISPLAY '7200 DATA MOVED FROM DB TO PROGRAM VARIABLES '
+      */TEST
+               INITIALIZE WS-MAP
+               MOVE MAP-DATA-TEXT TO WS-MAP
+
+           WHEN SO-SQLCODE-NOT-FOUND
+      * THIS BOARD HAS NEVER BEEN SAVED YET - TREAT IT AS BLANK
+               MOVE SPACE TO WS-MAP
+
+           WHEN OTHER
+      *TEST
+      *     DISPLAY '7200 SQLCODE ERROR '
+      */TEST
+               SET SO-7200-PARA TO TRUE
+               PERFORM  9000-DB2-ERROR
+           END-EVALUATE
+           .
       ******************************************************************
       *                      7300-CHECK-IF-SHAPE-EXIST                  
       * PARAGRAPH WILL CHECK IF SHAPE OF GIVEN NAME EXIST               
@@ -1422,12 +1725,15 @@
       ******************************************************************
       *                 7700-CHECK-CONCURRENCY                          
       ******************************************************************
-       7700-CHECK-CONCURRENCY.                                          
-      *TEST                                                             
-      *    DISPLAY '7700-CHECK-CONCURRENCY       '                      
-      */TEST                                                            
-           MOVE 1 TO CONCURRENCY-ID                                     
-           EXEC SQL                                                     
+       7700-CHECK-CONCURRENCY.
+      *TEST
+      *    DISPLAY '7700-CHECK-CONCURRENCY       '
+      */TEST
+      * EACH BOARD HAS ITS OWN CONCURRENCY ROW SO DIFFERENT BOARDS
+      * CAN BE PLAYED AT THE SAME TIME - ONLY THE SAME BOARD IS
+      * SERIALIZED
+           MOVE ZZEC0210-I-MAP-ID TO CONCURRENCY-ID
+           EXEC SQL
            SELECT CONCURRENCY_VALUE                                     
            INTO  :CONCURRENCY-VALUE                                     
            FROM  CONCURRENCY_TABLE                                      
@@ -1441,46 +1747,103 @@
       *TEST                                                             
       *    DISPLAY '7700-CHECK-CONCURRENCY   SQLCODE 000 '              
       */TEST                                                            
-                IF CONCURRENCY-VALUE = CT-UNLOCK-INDICATOR  THEN        
-      *TEST                                                             
-      *    DISPLAY '7700-CHECK-CONCURRENCY  CONCURENCY VALUE '          
-      *            ' = CT-UNLOCK-INDICATOR '                            
-      *    DISPLAY 'SO-OTHERS-CAN-PLAY SET TO TRUE '                    
-      */TEST                                                            
-                   SET SO-OTHERS-CAN-PLAY  TO TRUE                      
-                ELSE                                                    
-      *TEST                                                             
-      *    DISPLAY '7700-CHECK-CONCURRENCY RESOURCES LOCKED '           
-      *    DISPLAY 'SO-RESOURCES-ARE-LOCKED TO TRUE '                   
-      */TEST                                                            
-                   SET SO-RESOURCES-ARE-LOCKED TO TRUE                  
-                END-IF                                                  
-           WHEN SO-SQLCODE-NOT-FOUND                                    
-                                                                        
-      *TEST                                                             
-      *    DISPLAY '7700-CHECK-CONCURRENCY   SQLCODE 100 '              
-      *    DISPLAY 'ZZEC0210-O-RC-CONCUR-ERROR TO TRUE  '               
-      *    DISPLAY 'MESSAGE MOVED '                                     
-      */TEST                                                            
-                                                                        
-      * THIS SHOULD NOT HAPPEN                                          
-                SET ZZEC0210-O-RC-CONCUR-ERROR TO TRUE                  
-                MOVE ' CUNCURRENCY DATABASE TABLE ERROR ' TO            
-                                                ZZEC0210-O-ERROR-MESSAGE
-                MOVE WS-ZZEC0210 TO DFHCOMMAREA        
-                                                                        
-                PERFORM 3000-FINAL                                      
-                                                                        
-           WHEN OTHER                                                   
+                IF CONCURRENCY-VALUE = CT-UNLOCK-INDICATOR  THEN
+      *TEST
+      *    DISPLAY '7700-CHECK-CONCURRENCY  CONCURENCY VALUE '
+      *            ' = CT-UNLOCK-INDICATOR '
+      *    DISPLAY 'SO-OTHERS-CAN-PLAY SET TO TRUE '
+      */TEST
+                   SET SO-OTHERS-CAN-PLAY  TO TRUE
+                ELSE
+      * LOCK IS HELD - IF IT HAS BEEN HELD LONGER THAN
+      * CT-LOCK-STALE-SECONDS THE OWNING TRANSACTION MOST LIKELY
+      * ABENDED WITHOUT UNLOCKING - RECLAIM IT INSTEAD OF LOCKING
+      * EVERYONE ELSE OUT FOREVER
+                   PERFORM 7750-CHECK-IF-LOCK-IS-STALE
+                   IF SO-LOCK-IS-STALE THEN
+      *TEST
+      *    DISPLAY '7700-CHECK-CONCURRENCY STALE LOCK RECLAIMED '
+      */TEST
+                      SET SO-OTHERS-CAN-PLAY  TO TRUE
+                   ELSE
+      *TEST
+      *    DISPLAY '7700-CHECK-CONCURRENCY RESOURCES LOCKED '
+      *    DISPLAY 'SO-RESOURCES-ARE-LOCKED TO TRUE '
+      */TEST
+                      SET SO-RESOURCES-ARE-LOCKED TO TRUE
+                   END-IF
+                END-IF
+           WHEN SO-SQLCODE-NOT-FOUND
+
+      *TEST
+      *    DISPLAY '7700-CHECK-CONCURRENCY   SQLCODE 100 '
+      *    DISPLAY 'NO CONCURRENCY ROW YET FOR THIS BOARD '
+      */TEST
+
+      * THIS IS THE FIRST TIME THIS BOARD IS USED - THERE IS NO
+      * CONCURRENCY ROW FOR IT YET SO WE CREATE ONE, UNLOCKED
+                PERFORM 7770-CREATE-CONCURRENCY-ROW
+                SET SO-OTHERS-CAN-PLAY TO TRUE
+
+           WHEN OTHER
       *TEST                                                             
       *    DISPLAY '7700-CHECK-CONCURRENCY   SQLCODE OTHER '            
       */TEST                                                            
-                SET SO-7700-PARA TO TRUE                                
-                PERFORM 9000-DB2-ERROR                                  
-           END-EVALUATE                                                 
-           .                                                            
+                SET SO-7700-PARA TO TRUE
+                PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                7750-CHECK-IF-LOCK-IS-STALE
+      * A ROW COMES BACK ONLY WHEN THE LOCK IS OLDER THAN
+      * CT-LOCK-STALE-SECONDS - NO ROW MEANS THE LOCK IS STILL FRESH
       ******************************************************************
-      *                   7800-LOCK-THE-RESOURCES                       
+       7750-CHECK-IF-LOCK-IS-STALE.
+           SET SO-LOCK-NOT-STALE TO TRUE
+           MOVE ZZEC0210-I-MAP-ID TO CONCURRENCY-ID
+
+           EXEC SQL
+           SELECT CONCURRENCY_VALUE
+           INTO  :CONCURRENCY-VALUE
+           FROM  CONCURRENCY_TABLE
+           WHERE CONCURRENCY_ID = :CONCURRENCY-ID
+           AND   CONCURRENCY_LOCK_TIME <
+                 CURRENT TIMESTAMP - :CT-LOCK-STALE-SECONDS SECONDS
+           FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+                SET SO-LOCK-IS-STALE TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+                SET SO-LOCK-NOT-STALE TO TRUE
+           WHEN OTHER
+                SET SO-7750-PARA TO TRUE
+                PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                7770-CREATE-CONCURRENCY-ROW
+      * CREATE A (DEFAULT UNLOCKED) CONCURRENCY ROW FOR A BOARD THE
+      * FIRST TIME SOMEONE USES IT
+      ******************************************************************
+       7770-CREATE-CONCURRENCY-ROW.
+           MOVE CT-UNLOCK-INDICATOR TO CONCURRENCY-VALUE
+           EXEC SQL
+           INSERT INTO CONCURRENCY_TABLE
+             (CONCURRENCY_ID, CONCURRENCY_VALUE, CONCURRENCY_LOCK_TIME)
+           VALUES
+             (:CONCURRENCY-ID, :CONCURRENCY-VALUE, CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              SET SO-7770-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                   7800-LOCK-THE-RESOURCES
       * WE NEED TO LOCK RESOURCES ONLY FOR THIS TRANSACTOIN             
       * IN ORDER TO DO THAT WE WILL MODIFY REKORD IN CONCURRENCY_TABLE  
       * 'Y' MEANS THAT RESOURCES ARE LOCKED                             
@@ -1492,15 +1855,16 @@
       *TEST                                                             
       *    DISPLAY '7800-LOCK-THE-RESOURCES '                           
       */TEST                                                            
-           MOVE  1  TO CONCURRENCY-ID                                   
-           MOVE CT-LOCK-INDICATOR  TO CONCURRENCY-VALUE                 
+           MOVE  ZZEC0210-I-MAP-ID  TO CONCURRENCY-ID
+           MOVE CT-LOCK-INDICATOR  TO CONCURRENCY-VALUE
                                                                         
-           EXEC SQL                                                     
-           UPDATE CONCURRENCY_TABLE                                     
-           SET CONCURRENCY_VALUE = :CONCURRENCY-VALUE                   
-           WHERE CONCURRENCY_ID = :CONCURRENCY-ID                       
-           END-EXEC                                                     
-           MOVE SQLCODE TO SW-SQLCODE                                   
+           EXEC SQL
+           UPDATE CONCURRENCY_TABLE
+           SET CONCURRENCY_VALUE = :CONCURRENCY-VALUE,
+               CONCURRENCY_LOCK_TIME = CURRENT TIMESTAMP
+           WHERE CONCURRENCY_ID = :CONCURRENCY-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
       *    MOVE -145    TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-OK THEN                                    
       *TEST   
@@ -1526,8 +1890,8 @@
       *TEST                                                             
       *    DISPLAY '7900-UNLOCK-RESOURCES '                             
       */TEST                                                            
-           MOVE 1 TO CONCURRENCY-ID                                     
-           MOVE CT-UNLOCK-INDICATOR  TO CONCURRENCY-VALUE               
+           MOVE ZZEC0210-I-MAP-ID TO CONCURRENCY-ID
+           MOVE CT-UNLOCK-INDICATOR  TO CONCURRENCY-VALUE
            EXEC SQL                                                     
            UPDATE CONCURRENCY_TABLE                                     
            SET   CONCURRENCY_VALUE = :CONCURRENCY-VALUE                 
