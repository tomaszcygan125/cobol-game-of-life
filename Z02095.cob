@@ -0,0 +1,493 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02095.
+      ******************************************************************
+      *
+      *
+      *   PROGRAM COMPARES SHAPE_TABLE2 AGAINST SHAPE_TABLE3 AND
+      *   SHAPE_TABLE3_NAME AND REPORTS ANY SHAPE WHOSE CATALOG ENTRY
+      *   (SHAPE_TABLE2) AND BOARD DATA (SHAPE_TABLE3/SHAPE_TABLE3_NAME)
+      *   HAVE DRIFTED APART
+      *
+      ******************************************************************
+      *                         CHANGE  LOG
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * MISMATCH REPORT - ONE RECORD PER SHAPE THAT FAILS RECONCILIATION
+           SELECT E2DQ0010 ASSIGN TO E2DQ0010
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-FS-E2DQ0010.
+       DATA DIVISION.
+       FILE SECTION.
+      * MISMATCH REPORT RECORD
+       FD E2DQ0010
+           RECORD CONTAINS 77 CHARACTERS
+           RECORDING MODE F
+           DATA RECORD IS WS-E2DQ0010-REC.
+       01 WS-E2DQ0010-REC.
+           05 MISMATCH-SHAPE-ID         PIC 9(9).
+           05 MISMATCH-SHAPE-NAME       PIC X(20).
+           05 MISMATCH-TYPE             PIC X(30).
+           05 MISMATCH-COUNT-TABLE2     PIC 9(9).
+           05 MISMATCH-COUNT-TABLE3     PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+      * SHAPE_TABLE2'S DCLGEN
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+           EXEC SQL INCLUDE SHAPER END-EXEC.
+      * SHAPE_TABLE3 AND SHAPE_TABLE3_NAME'S DCLGENS
+           EXEC SQL INCLUDE Z2EC0211 END-EXEC.
+           EXEC SQL INCLUDE Z3EC0211 END-EXEC.
+      * CURSOR DECLARATIONS
+           EXEC SQL DECLARE C-SHAPE2 CURSOR FOR
+           SELECT DISTINCT
+           SHAPE_ID, SHAPE_NAME
+           FROM SHAPE_TABLE2
+           END-EXEC.
+
+           EXEC SQL DECLARE C-NAMES CURSOR FOR
+           SELECT
+           SHAPE_NAME, SHAPE_NAME_ID
+           FROM SHAPE_TABLE3_NAME
+           END-EXEC.
+      ***************************************************************
+      *   ERROR HANDLING VARIABLES
+      ***************************************************************
+       01 SW-FILE-ERROR.
+           10 SW-FS-CURRENT                   PIC 99.
+               88 SO-FILE-STATUS-OK           VALUE  00 10.
+           10 SW-FILE-NAME                    PIC X(8).
+               88 SO-FILE-E2DQ0010            VALUE 'E2DQ0010'.
+           10 SW-FILE-OPERATION               PIC X(5).
+               88 SO-FILE-OPERATION-OPEN      VALUE 'OPEN'.
+               88 SO-FILE-OPERATION-CLOSE     VALUE 'CLOSE'.
+               88 SO-FILE-OPERATION-WRITE     VALUE 'WRITE'.
+      **********************************
+      *      DB2 ERROR HANDLING VARIABLES*
+      **********************************
+       01 WS-DB2-ERROR.
+           10 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE  000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE  100.
+           10 WS-SQLERRMC                   PIC X(70).
+           10 WS-SQLCODE-FORMAT             PIC -(5).
+           10 SW-ST-IDENTIFICATOR           PIC X(4).
+               88 SO-2131-PARA              VALUE '2131'.
+               88 SO-2132-PARA              VALUE '2132'.
+               88 SO-2133-PARA              VALUE '2133'.
+               88 SO-2210-PARA              VALUE '2210'.
+               88 SO-2220-PARA              VALUE '2220'.
+               88 SO-2230-PARA              VALUE '2230'.
+               88 SO-7400-PARA              VALUE '7400'.
+               88 SO-7500-PARA              VALUE '7500'.
+               88 SO-7600-PARA              VALUE '7600'.
+               88 SO-7700-PARA              VALUE '7700'.
+               88 SO-7800-PARA              VALUE '7800'.
+               88 SO-7900-PARA              VALUE '7900'.
+      * FILE STATUS
+       01 WS-FILE-STATUS.
+           05 WS-FS-E2DQ0010                  PIC 99.
+      ********************
+      *   SWITCHES
+      *******************
+       01 SW-SWITCHES.
+           05 SW-END-OF-DATA-SHAPE2           PIC X.
+               88 SO-END-OF-DATA-SHAPE2       VALUE 'Y'.
+               88 SO-NOT-END-OF-DATA-SHAPE2   VALUE 'N'.
+           05 SW-END-OF-DATA-NAMES            PIC X.
+               88 SO-END-OF-DATA-NAMES        VALUE 'Y'.
+               88 SO-NOT-END-OF-DATA-NAMES    VALUE 'N'.
+           05 SW-SHAPE-NAME-STATUS            PIC X.
+               88 SO-SHAPE-NAME-REGISTERED    VALUE 'Y'.
+               88 SO-SHAPE-NAME-NOT-REGISTERED VALUE 'N'.
+      *******************
+      *  RECONCILIATION COUNTERS
+      *******************
+       01 WS-SHAPES-CHECKED         PIC S9(9) COMP VALUE 0.
+       01 WS-NAMES-CHECKED          PIC S9(9) COMP VALUE 0.
+       01 WS-MISMATCH-COUNT         PIC S9(9) COMP VALUE 0.
+       01 WS-SHAPE2-CELL-COUNT      PIC S9(9) COMP VALUE 0.
+       01 WS-SHAPE3-CELL-COUNT      PIC S9(9) COMP VALUE 0.
+      ******************************************************************
+      * PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 3000-FINAL
+           .
+      ******************************************************************
+      *                          1000-INIT
+      ******************************************************************
+       1000-INIT.
+           PERFORM 1010-OPEN-FILE
+           PERFORM 1020-SET-STARTING-FLAGS
+           .
+      ******************************************************************
+      *                       1010-OPEN-FILE
+      ******************************************************************
+       1010-OPEN-FILE.
+           OPEN OUTPUT E2DQ0010
+           MOVE WS-FS-E2DQ0010             TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-OPEN      TO TRUE
+           SET SO-FILE-E2DQ0010            TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+           .
+      ******************************************************************
+      *                1020-SET-STARTING-FLAGS
+      ******************************************************************
+       1020-SET-STARTING-FLAGS.
+           SET SO-NOT-END-OF-DATA-SHAPE2   TO TRUE
+           SET SO-NOT-END-OF-DATA-NAMES    TO TRUE
+           .
+      ******************************************************************
+      *                       2000-PROCESS
+      * FIRST PASS WALKS SHAPE_TABLE2 AND CHECKS EACH SHAPE AGAINST
+      * SHAPE_TABLE3_NAME/SHAPE_TABLE3 - SECOND PASS WALKS
+      * SHAPE_TABLE3_NAME LOOKING FOR NAMES WITH NO SHAPE_TABLE2 ENTRY
+      ******************************************************************
+       2000-PROCESS.
+           PERFORM 2100-RECONCILE-SHAPE-TABLE2
+           PERFORM 2200-CHECK-FOR-ORPHANED-NAMES
+           .
+      ******************************************************************
+      *                 2100-RECONCILE-SHAPE-TABLE2
+      ******************************************************************
+       2100-RECONCILE-SHAPE-TABLE2.
+           PERFORM 7400-OPEN-SHAPE2-CURSOR
+           PERFORM 7600-FETCH-SHAPE2-RECORD
+           PERFORM UNTIL SO-END-OF-DATA-SHAPE2
+               PERFORM 2130-CHECK-ONE-SHAPE
+               PERFORM 7600-FETCH-SHAPE2-RECORD
+           END-PERFORM
+           PERFORM 7500-CLOSE-SHAPE2-CURSOR
+           .
+      ******************************************************************
+      *                   2130-CHECK-ONE-SHAPE
+      * SHAPE-ID/SHAPE-NAME ARE CAPTURED BEFORE THE LOOKUPS BELOW
+      * BECAUSE 2133 REUSES SHAPE-ID (OF DCLSHAPE-TABLE3) TO QUERY
+      * SHAPE_TABLE3 BY SHAPE_NAME_ID
+      ******************************************************************
+       2130-CHECK-ONE-SHAPE.
+           ADD 1 TO WS-SHAPES-CHECKED
+           MOVE SHAPE-ID OF DCLSHAPE-TABLE2   TO MISMATCH-SHAPE-ID
+           MOVE SHAPE-NAME OF DCLSHAPE-TABLE2 TO MISMATCH-SHAPE-NAME
+
+           PERFORM 2131-COUNT-SHAPE-TABLE2-CELLS
+           PERFORM 2132-LOOKUP-SHAPE-TABLE3-NAME
+
+           IF SO-SHAPE-NAME-NOT-REGISTERED THEN
+              MOVE 'NOT REGISTERED IN SHAPE_TABLE3_NAME' TO
+                 MISMATCH-TYPE
+              MOVE WS-SHAPE2-CELL-COUNT       TO MISMATCH-COUNT-TABLE2
+              MOVE 0                          TO MISMATCH-COUNT-TABLE3
+              PERFORM 2190-WRITE-MISMATCH-RECORD
+           ELSE
+              MOVE SHAPE-NAME-ID TO SHAPE-ID OF DCLSHAPE-TABLE3
+              PERFORM 2133-COUNT-SHAPE-TABLE3-CELLS
+
+              IF WS-SHAPE2-CELL-COUNT NOT = WS-SHAPE3-CELL-COUNT THEN
+                 MOVE 'CELL COUNT MISMATCH' TO MISMATCH-TYPE
+                 MOVE WS-SHAPE2-CELL-COUNT   TO MISMATCH-COUNT-TABLE2
+                 MOVE WS-SHAPE3-CELL-COUNT   TO MISMATCH-COUNT-TABLE3
+                 PERFORM 2190-WRITE-MISMATCH-RECORD
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *             2131-COUNT-SHAPE-TABLE2-CELLS
+      ******************************************************************
+       2131-COUNT-SHAPE-TABLE2-CELLS.
+           EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-SHAPE2-CELL-COUNT
+           FROM SHAPE_TABLE2
+           WHERE SHAPE_ID = :SHAPE-ID OF DCLSHAPE-TABLE2
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2131-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *             2132-LOOKUP-SHAPE-TABLE3-NAME
+      ******************************************************************
+       2132-LOOKUP-SHAPE-TABLE3-NAME.
+           EXEC SQL
+           SELECT SHAPE_NAME_ID
+           INTO :SHAPE-NAME-ID
+           FROM SHAPE_TABLE3_NAME
+           WHERE SHAPE_NAME = :SHAPE-NAME OF DCLSHAPE-TABLE2
+           FETCH FIRST ROW ONLY
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+              WHEN SO-SQLCODE-NORMAL
+                 SET SO-SHAPE-NAME-REGISTERED TO TRUE
+              WHEN SO-SQLCODE-NOT-FOUND
+                 SET SO-SHAPE-NAME-NOT-REGISTERED TO TRUE
+              WHEN OTHER
+                 SET SO-2132-PARA TO TRUE
+                 PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *             2133-COUNT-SHAPE-TABLE3-CELLS
+      ******************************************************************
+       2133-COUNT-SHAPE-TABLE3-CELLS.
+           EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-SHAPE3-CELL-COUNT
+           FROM SHAPE_TABLE3
+           WHERE SHAPE_ID = :SHAPE-ID OF DCLSHAPE-TABLE3
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2133-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *             2190-WRITE-MISMATCH-RECORD
+      ******************************************************************
+       2190-WRITE-MISMATCH-RECORD.
+           WRITE WS-E2DQ0010-REC
+
+           MOVE WS-FS-E2DQ0010             TO SW-FS-CURRENT
+           SET SO-FILE-OPERATION-WRITE     TO TRUE
+           SET SO-FILE-E2DQ0010            TO TRUE
+           PERFORM 4000-CHECK-FOR-FILE-ERROR
+
+           ADD 1 TO WS-MISMATCH-COUNT
+           .
+      ******************************************************************
+      *               2200-CHECK-FOR-ORPHANED-NAMES
+      * SECOND PASS - A SHAPE_TABLE3_NAME ROW WITH NO MATCHING
+      * SHAPE_TABLE2 ROW IS A CATALOG ENTRY THAT WAS NEVER LOADED
+      * (OR WAS REMOVED) BUT IS STILL REFERENCED ON THE BOARD
+      ******************************************************************
+       2200-CHECK-FOR-ORPHANED-NAMES.
+           PERFORM 7700-OPEN-NAMES-CURSOR
+           PERFORM 7800-FETCH-NAMES-RECORD
+           PERFORM UNTIL SO-END-OF-DATA-NAMES
+               PERFORM 2230-CHECK-ONE-NAME
+               PERFORM 7800-FETCH-NAMES-RECORD
+           END-PERFORM
+           PERFORM 7900-CLOSE-NAMES-CURSOR
+           .
+      ******************************************************************
+      *                   2230-CHECK-ONE-NAME
+      ******************************************************************
+       2230-CHECK-ONE-NAME.
+           ADD 1 TO WS-NAMES-CHECKED
+
+           EXEC SQL
+           SELECT COUNT(*)
+           INTO :WS-SHAPE2-CELL-COUNT
+           FROM SHAPE_TABLE2
+           WHERE SHAPE_NAME = :SHAPE-NAME OF DCLSHAPE-TABLE3-NAME
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-2230-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+
+           IF WS-SHAPE2-CELL-COUNT = 0 THEN
+              MOVE SHAPE-NAME-ID      TO MISMATCH-SHAPE-ID
+              MOVE SHAPE-NAME OF DCLSHAPE-TABLE3-NAME TO
+                 MISMATCH-SHAPE-NAME
+              MOVE 'ORPHANED IN SHAPE_TABLE3_NAME' TO MISMATCH-TYPE
+              MOVE 0                  TO MISMATCH-COUNT-TABLE2
+              MOVE 0                  TO MISMATCH-COUNT-TABLE3
+              PERFORM 2190-WRITE-MISMATCH-RECORD
+           END-IF
+           .
+      ******************************************************************
+      *                      3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           DISPLAY '3000-FINAL'
+           DISPLAY 'SHAPES CHECKED: '  WS-SHAPES-CHECKED
+           DISPLAY 'NAMES CHECKED: '   WS-NAMES-CHECKED
+           DISPLAY 'MISMATCHES WRITTEN: ' WS-MISMATCH-COUNT
+           CLOSE E2DQ0010
+           STOP RUN
+           .
+      ******************************************************************
+      *                 3500-DB2-ERROR-FINAL
+      ******************************************************************
+       3500-DB2-ERROR-FINAL.
+           DISPLAY ' END DUE TO DB2 ERROR'
+           STOP RUN
+           .
+      ******************************************************************
+      *                 3600-FILE-ERROR-EXIT
+      ******************************************************************
+       3600-FILE-ERROR-EXIT.
+           DISPLAY '3600 FILE ERROR FINAL'
+           STOP RUN
+           .
+      *****************************************************
+      *                4000-CHECK-FOR-FILE-ERROR          *
+      *****************************************************
+       4000-CHECK-FOR-FILE-ERROR.
+           IF SO-FILE-STATUS-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'FILE ERROR'
+               DISPLAY 'IN FILE: '     SW-FILE-NAME
+               DISPLAY 'OPERATION: '   SW-FILE-OPERATION
+               DISPLAY 'FILE STATUS: ' SW-FS-CURRENT
+               MOVE 8  TO RETURN-CODE
+               PERFORM 3600-FILE-ERROR-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                 7400-OPEN-SHAPE2-CURSOR
+      ******************************************************************
+       7400-OPEN-SHAPE2-CURSOR.
+           EXEC SQL
+           OPEN C-SHAPE2
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-7400-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                 7500-CLOSE-SHAPE2-CURSOR
+      ******************************************************************
+       7500-CLOSE-SHAPE2-CURSOR.
+           EXEC SQL
+           CLOSE C-SHAPE2
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-7500-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                 7600-FETCH-SHAPE2-RECORD
+      ******************************************************************
+       7600-FETCH-SHAPE2-RECORD.
+           EXEC SQL
+           FETCH C-SHAPE2
+           INTO
+           :SHAPE-ID OF DCLSHAPE-TABLE2,
+           :SHAPE-NAME OF DCLSHAPE-TABLE2
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+              WHEN SO-SQLCODE-NORMAL
+                 CONTINUE
+              WHEN SO-SQLCODE-NOT-FOUND
+                 SET SO-END-OF-DATA-SHAPE2 TO TRUE
+              WHEN OTHER
+                 SET SO-7600-PARA TO TRUE
+                 PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                 7700-OPEN-NAMES-CURSOR
+      ******************************************************************
+       7700-OPEN-NAMES-CURSOR.
+           EXEC SQL
+           OPEN C-NAMES
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-7700-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                 7800-FETCH-NAMES-RECORD
+      ******************************************************************
+       7800-FETCH-NAMES-RECORD.
+           EXEC SQL
+           FETCH C-NAMES
+           INTO
+           :SHAPE-NAME OF DCLSHAPE-TABLE3-NAME,
+           :SHAPE-NAME-ID
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+              WHEN SO-SQLCODE-NORMAL
+                 CONTINUE
+              WHEN SO-SQLCODE-NOT-FOUND
+                 SET SO-END-OF-DATA-NAMES TO TRUE
+              WHEN OTHER
+                 SET SO-7800-PARA TO TRUE
+                 PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                 7900-CLOSE-NAMES-CURSOR
+      ******************************************************************
+       7900-CLOSE-NAMES-CURSOR.
+           EXEC SQL
+           CLOSE C-NAMES
+           END-EXEC
+
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              CONTINUE
+           ELSE
+              SET SO-7900-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      *****************************************************************
+      *
+      *                    9000-DB2-ERROR
+      *
+      *****************************************************************
+      *
+       9000-DB2-ERROR.
+           DISPLAY 'DB2 ERROR'
+           MOVE      SW-SQLCODE TO WS-SQLCODE-FORMAT
+           DISPLAY 'SQLCODE '      WS-SQLCODE-FORMAT
+           DISPLAY 'SQLERRMC '     SQLERRMC
+           DISPLAY 'ST. IDENTIFICATOR ' SW-ST-IDENTIFICATOR
+           PERFORM 9100-ROLLBACK
+           MOVE 12 TO RETURN-CODE
+           PERFORM 3500-DB2-ERROR-FINAL
+           .
+      *****************************************************************
+      *
+      *                    9100-ROLLBACK
+      *
+      *****************************************************************
+       9100-ROLLBACK.
+           EXEC SQL
+           ROLLBACK
+           END-EXEC
+           .
