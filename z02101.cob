@@ -35,20 +35,33 @@
           88 SO-ADD-A-SHAPE-TO-MAP  VALUE '2'.                    
           88 SO-RESET-THE-GAME-MAP  VALUE '3'.  
           88 SO-START-THE-GAME      VALUE '4'.                    
-     05 SW-INPUT-CORRECT            PIC X.                        
-          88 SO-INPUT-CORRECT       VALUE 'Y'.                    
-          88 SO-INPUT-NOT-CORRECT   VALUE 'N'.                    
- 01 CT-MAPFAIL-MESSAGE   PIC X(25)                                
+     05 SW-INPUT-CORRECT            PIC X.
+          88 SO-INPUT-CORRECT       VALUE 'Y'.
+          88 SO-INPUT-NOT-CORRECT   VALUE 'N'.
+     05 SW-AUTO-CONTINUE            PIC X.
+          88 SO-AUTO-CONTINUE       VALUE 'Y'.
+          88 SO-NOT-AUTO-CONTINUE   VALUE 'N'.
+ 01 CT-MAPFAIL-MESSAGE   PIC X(25)
                                 VALUE 'YOU NEED TO MAKE A CHOICE'.
- 01 CT-3100-ERROR-MESSAGE   PIC X(16) VALUE '3100-FINAL-ERROR'.   
- 01 CT-INVALID-CHOICE-MESSAGE PIC X(23) VALUE                     
-                                    'THERE IS NO SUCH CHOICE'.    
+ 01 CT-3100-ERROR-MESSAGE   PIC X(16) VALUE '3100-FINAL-ERROR'.
+ 01 CT-INVALID-CHOICE-MESSAGE PIC X(23) VALUE
+                                    'THERE IS NO SUCH CHOICE'.
  01 CT-DB2-ERROR-MESSAGE   PIC X(20) VALUE 'END DUE TO DB2 ERROR'.
- 01 CT-END-FINAL-MESSAGE  PIC X(16) VALUE ' END OF PROGRAM '.     
-* COMMAREA                                                        
-     COPY ZZEC0210.                                               
- LINKAGE SECTION.                                                 
- 01 DFHCOMMAREA PIC X(108).                                       
+ 01 CT-END-FINAL-MESSAGE  PIC X(16) VALUE ' END OF PROGRAM '.
+* A RUNNING GAME RE-ARMS ITS OWN NEXT GENERATION WITH EXEC CICS START
+* INTERVAL(0) INSTEAD OF WAITING ON A KEYSTROKE - THE REQID THAT
+* NOT-YET-FIRED START IS FILED UNDER IS KEYED BY THIS TERMINAL'S OWN
+* EIBTRMID (SEE 2344-SCHEDULE-NEXT-TURN/2345-REQUEST-PAUSE) SO A
+* PAUSE CAN ONLY EVER CANCEL ITS OWN TERMINAL'S PENDING START, NEVER
+* A DIFFERENT TERMINAL'S OR BOARD'S GAME
+ 01 WS-GAME-TIMER-REQID.
+     05 WS-GTR-PREFIX      PIC X(4) VALUE 'GOLT'.
+     05 WS-GTR-TERMID      PIC X(4).
+ 01 WS-RETRIEVE-LEN       PIC S9(4) COMP.
+* COMMAREA
+     COPY ZZEC0210.
+ LINKAGE SECTION.
+ 01 DFHCOMMAREA PIC X(165).
 ***************************************************************   
 *                 PROCEDURE DIVISION                              
 ***************************************************************   
@@ -69,20 +82,43 @@
 ***************************************************************   
 *                      1015-IGNORE                                
 ***************************************************************   
- 1015-IGNORE.   
-     EXEC CICS                                                  
-     IGNORE CONDITION ERROR                                     
-     END-EXEC                                                   
-     .                                                          
- 2000-PROCESS.                                                  
-     IF EIBCALEN = 0 THEN                                       
-          PERFORM 1010-FIRST-TIME-RUN                           
-          PERFORM 1015-IGNORE                                   
-          EXEC CICS                                             
-          RETURN TRANSID('0206') COMMAREA(WS-ZZEC0210)          
-          END-EXEC                                              
-     ELSE                                                       
-       MOVE DFHCOMMAREA TO WS-ZZEC0210                          
+ 1015-IGNORE.
+     EXEC CICS
+     IGNORE CONDITION ERROR
+     END-EXEC
+     .
+***************************************************************
+*              2012-RETRIEVE-AUTO-CONTINUE
+*  A TASK STARTED BY 2344-SCHEDULE-NEXT-TURN ARRIVES HERE WITH
+*  EIBCALEN = 0 BUT WITH THE RUN'S COMMAREA WAITING ON THE QUEUE
+*  FROM THE EARLIER START...FROM(WS-ZZEC0210) - RETRIEVE IT TO
+*  TELL THIS APART FROM A GENUINE FIRST-TIME RUN
+***************************************************************
+ 2012-RETRIEVE-AUTO-CONTINUE.
+     SET SO-NOT-AUTO-CONTINUE TO TRUE
+     EXEC CICS
+     RETRIEVE INTO(WS-ZZEC0210)
+     LENGTH(WS-RETRIEVE-LEN)
+     NOHANDLE
+     END-EXEC
+     IF EIBRESP = DFHRESP(NORMAL) THEN
+        SET SO-AUTO-CONTINUE TO TRUE
+     END-IF
+     .
+ 2000-PROCESS.
+     IF EIBCALEN = 0 THEN
+          PERFORM 2012-RETRIEVE-AUTO-CONTINUE
+          IF SO-AUTO-CONTINUE THEN
+             PERFORM 2342-CONTINUE-THE-GAME
+          ELSE
+             PERFORM 1010-FIRST-TIME-RUN
+             PERFORM 1015-IGNORE
+             EXEC CICS
+             RETURN TRANSID('0206') COMMAREA(WS-ZZEC0210)
+             END-EXEC
+          END-IF
+     ELSE
+       MOVE DFHCOMMAREA TO WS-ZZEC0210
                                                                 
        EVALUATE EIBAID                                          
                                                                 
@@ -116,11 +152,19 @@
                   PERFORM 2350-INVALID-CHOICE                     
                                                                   
               END-EVALUATE                                        
-         WHEN DFHPF1                                              
-                                                                  
-            PERFORM 2050-CLEAR-THE-SCREEN                         
-                                                                  
-         WHEN DFHPF3                                              
+         WHEN DFHPF1
+
+            PERFORM 2050-CLEAR-THE-SCREEN
+
+         WHEN DFHPF2
+
+* PF2 PAUSES A RUNNING GAME - A RUNNING GAME RE-SCHEDULES ITS OWN
+* NEXT GENERATION WITH EXEC CICS START INTERVAL(0) (SEE
+* 2344-SCHEDULE-NEXT-TURN) RATHER THAN WAITING ON A KEYSTROKE, SO
+* PAUSING MEANS CANCELLING THAT NOT-YET-FIRED START
+            PERFORM 2345-REQUEST-PAUSE
+
+         WHEN DFHPF3
 * END OF TRANSACTION                                              
             PERFORM 3000-FINAL                                    
          WHEN OTHER                                               
@@ -193,16 +237,32 @@
 ***************************************************************   
 *                   2300-DATA-FROM-USER                           
 ***************************************************************   
- 2300-DATA-FROM-USER.                                             
-     MOVE LOW-VALUES TO MP0210I                                   
-     EXEC CICS                                                    
-     RECEIVE MAP('MP0210') MAPSET('MP0210')                       
-     INTO(MP0210I)                                                
-     NOHANDLE                                                     
-     END-EXEC                                                     
-     PERFORM 2200-CHECK-EIBRESP                                   
-     MOVE CHOICEO TO SW-USER-CHOICE                               
-     .                                                            
+ 2300-DATA-FROM-USER.
+     MOVE LOW-VALUES TO MP0210I
+     EXEC CICS
+     RECEIVE MAP('MP0210') MAPSET('MP0210')
+     INTO(MP0210I)
+     NOHANDLE
+     END-EXEC
+     PERFORM 2200-CHECK-EIBRESP
+     MOVE CHOICEO TO SW-USER-CHOICE
+     PERFORM 2305-GET-SELECTED-BOARD
+     .
+***************************************************************
+*                2305-GET-SELECTED-BOARD
+*  USER MAY PICK WHICH BOARD (MAP_ID) TO WORK WITH ON THE MENU
+*  SCREEN - IF HE LEAVES IT BLANK WE KEEP THE ORIGINAL BEHAVIOUR
+*  OF DEFAULTING TO BOARD 1
+***************************************************************
+ 2305-GET-SELECTED-BOARD.
+     INSPECT MAPIDI REPLACING ALL '_' BY ' '
+
+     IF MAPIDI IS NUMERIC AND MAPIDI NOT = ZERO THEN
+        MOVE MAPIDI TO ZZEC0210-I-MAP-ID
+     ELSE
+        MOVE 1 TO ZZEC0210-I-MAP-ID
+     END-IF
+     .
 ******************************************************************
 *                2310-DISPLAY-CURRENT-MAP                         
 ******************************************************************
@@ -221,17 +281,19 @@
      INSPECT POS-XI REPLACING ALL '_' BY ' '                      
      INSPECT POS-YI REPLACING ALL '_' BY ' '                      
                                                                   
-     IF POS-XI IS NUMERIC AND                                     
-        POS-YI IS NUMERIC THEN                                    
-                                                                  
-        MOVE POS-XI TO ZZEC0210-I-POSITION-X                      
-        MOVE POS-YI TO ZZEC0210-I-POSITION-Y                      
-        SET  ZZEC0210-M-ADD-A-SHAPE TO TRUE                       
-        PERFORM 2323-CALL-ROUTINE                                 
-     ELSE                                                         
-        PERFORM 2321-INVALID-DATA-MESSAGE                         
-     END-IF                                                       
-     .                                                            
+     IF POS-XI IS NUMERIC AND
+        POS-YI IS NUMERIC THEN
+
+        MOVE POS-XI TO ZZEC0210-I-POSITION-X
+        MOVE POS-YI TO ZZEC0210-I-POSITION-Y
+        MOVE CONFIRMO TO ZZEC0210-I-OVERLAP-CONFIRM
+        MOVE TRANSO TO ZZEC0210-I-TRANSFORM
+        SET  ZZEC0210-M-ADD-A-SHAPE TO TRUE
+        PERFORM 2323-CALL-ROUTINE
+     ELSE
+        PERFORM 2321-INVALID-DATA-MESSAGE
+     END-IF
+     .
 ***************************************************************   
 *                2321-INVALID-DATA-MESSAGE                        
 ***************************************************************   
@@ -261,16 +323,18 @@
                                                                   
          CONTINUE                                                 
                                                                   
-       WHEN ZZEC0210-O-RC-SUCCESS-PLAY                            
-                                                                  
-         CONTINUE                                                 
-                                                                  
-       WHEN ZZEC0210-O-RC-SUCCESS-RESET                           
-         MOVE 'RESET SUCCESSFULL ' TO MSGO                        
-         SET SO-SEND-WHOLE-MAP TO TRUE                            
-         PERFORM 2100-SEND-THE-MAP                                
-                                                                  
-       WHEN OTHER                                                 
+       WHEN ZZEC0210-O-RC-SUCCESS-PLAY
+
+         SET SO-SEND-ONLY-DATA TO TRUE
+         PERFORM 2100-SEND-THE-MAP
+         PERFORM 2344-SCHEDULE-NEXT-TURN
+
+       WHEN ZZEC0210-O-RC-SUCCESS-RESET
+         MOVE 'RESET SUCCESSFULL ' TO MSGO
+         SET SO-SEND-WHOLE-MAP TO TRUE
+         PERFORM 2100-SEND-THE-MAP
+
+       WHEN OTHER
           MOVE ZZEC0210-O-ERROR-MESSAGE TO MSGO                   
           SET SO-SEND-ONLY-DATA TO TRUE                           
           PERFORM 2100-SEND-THE-MAP                               
@@ -289,13 +353,79 @@
 ***************************************************************  
 *                   2340-START-THE-GAME                          
 ***************************************************************  
- 2340-START-THE-GAME.                                            
-     SET ZZEC0210-M-START-THE-GAME TO TRUE                       
-     PERFORM 2323-CALL-ROUTINE                                   
-     .                                                           
-***************************************************************  
-*                 2350-INVALID-CHOICE                            
-***************************************************************  
+ 2340-START-THE-GAME.
+     IF TOROIDO = 'Y' THEN
+        SET ZZEC0210-I-MODE-TOROIDAL TO TRUE
+     ELSE
+        SET ZZEC0210-I-MODE-BOUNDED TO TRUE
+     END-IF
+
+     INSPECT ITERSI REPLACING ALL '_' BY ' '
+     INSPECT DELAYI REPLACING ALL '_' BY ' '
+
+     IF ITERSI IS NUMERIC AND ITERSI NOT = ZERO THEN
+        MOVE ITERSI TO ZZEC0210-I-ITERATIONS
+     END-IF
+
+     IF DELAYI IS NUMERIC AND DELAYI NOT = ZERO THEN
+        MOVE DELAYI TO ZZEC0210-I-DELAY-MS
+     END-IF
+
+     MOVE SPACES TO ZZEC0210-C-RUN-TIMESTAMP
+     MOVE ZERO TO ZZEC0210-C-GENERATIONS-SO-FAR
+     SET ZZEC0210-M-START-THE-GAME TO TRUE
+     PERFORM 2323-CALL-ROUTINE
+     .
+***************************************************************
+*                2342-CONTINUE-THE-GAME
+*  REACHED WHEN THIS TASK WAS STARTED BY 2344-SCHEDULE-NEXT-TURN
+*  TO RUN THE NEXT GENERATION OF AN ALREADY-IN-PROGRESS GAME
+***************************************************************
+ 2342-CONTINUE-THE-GAME.
+     SET ZZEC0210-M-CONTINUE-THE-GAME TO TRUE
+     PERFORM 2323-CALL-ROUTINE
+     .
+***************************************************************
+*                2344-SCHEDULE-NEXT-TURN
+*  ONE GENERATION JUST RAN AND REPORTED MORE REMAIN - SCHEDULE
+*  THIS TRANSACTION TO FIRE AGAIN IMMEDIATELY, CARRYING THE RUN'S
+*  CONTINUATION STATE IN THE FROM DATA INSTEAD OF BLOCKING ON A
+*  RECEIVE, SO THE TERMINAL STAYS FREE TO ACCEPT A PAUSE (PF2)
+***************************************************************
+ 2344-SCHEDULE-NEXT-TURN.
+     MOVE EIBTRMID TO WS-GTR-TERMID
+     EXEC CICS
+     START TRANSID('0206')
+     REQID(WS-GAME-TIMER-REQID)
+     INTERVAL(0)
+     FROM(WS-ZZEC0210)
+     LENGTH(LENGTH OF WS-ZZEC0210)
+     TERMID(EIBTRMID)
+     END-EXEC
+     .
+***************************************************************
+*                2345-REQUEST-PAUSE
+*  CANCEL THE NOT-YET-FIRED START REQUEST SCHEDULED BY
+*  2344-SCHEDULE-NEXT-TURN.  IF NONE IS PENDING THERE IS NO GAME
+*  CURRENTLY RUNNING TO PAUSE
+***************************************************************
+ 2345-REQUEST-PAUSE.
+     MOVE EIBTRMID TO WS-GTR-TERMID
+     EXEC CICS
+     CANCEL REQID(WS-GAME-TIMER-REQID)
+     NOHANDLE
+     END-EXEC
+     IF EIBRESP = DFHRESP(NORMAL) THEN
+        MOVE 'GAME PAUSED' TO MSGO
+     ELSE
+        MOVE 'NO GAME TO PAUSE' TO MSGO
+     END-IF
+     SET SO-SEND-ONLY-DATA TO TRUE
+     PERFORM 2100-SEND-THE-MAP
+     .
+***************************************************************
+*                 2350-INVALID-CHOICE
+***************************************************************
  2350-INVALID-CHOICE.                                            
      MOVE CT-INVALID-CHOICE-MESSAGE TO MSGO                      
      SET SO-SEND-ONLY-DATA           TO TRUE                     
